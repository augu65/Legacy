@@ -0,0 +1,306 @@
+000100 *> ---------------------------------------------------------
+000200 *> By: Jonah Stegman
+000300 *> Course: CIS*3190
+000400 *> A3
+000500 *>
+000600 *> Modification History:
+000700 *>   2026-08-09  DW   New program.  Reads a day's worth of
+000800 *>                   AUDITLOG rows and prints how many
+000900 *>                   calculations ran, the average and standard
+001000 *>                   deviation of OUT-Y, and a list of the
+001100 *>                   day's exceptions, instead of someone
+001200 *>                   scrolling the raw audit log by hand.
+001250 *>   2026-08-09  DW   Passes SQRTBABYEX_CALC's new abort
+001260 *>                   parameter and zeroes the reported
+001270 *>                   standard deviation if the variance's root
+001280 *>                   never converged, the same as an overflow.
+001300 *> ---------------------------------------------------------
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. SQRTSTAT.
+001600 AUTHOR. D. WHITFIELD.
+001700 INSTALLATION. ENGINEERING SYSTEMS.
+001800 DATE-WRITTEN. 08/09/2026.
+001900 DATE-COMPILED.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+002400     SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  STANDARD-OUTPUT.
+003000     01 OUT-LINE  PICTURE X(80).
+003100 FD  AUDIT-LOG.
+003200     COPY AUDITREC.
+003300 WORKING-STORAGE SECTION.
+003400 *> -------------------------------------------------------
+003500 *> read control
+003600 *> -------------------------------------------------------
+003700 77  WS-AUDIT-FILE-STATUS       PICTURE X(02) VALUE '00'.
+003800     88 AUDIT-FILE-OK                         VALUE '00'.
+003900     88 AUDIT-FILE-EOF                        VALUE '10'.
+004000     88 AUDIT-FILE-NOT-FOUND                  VALUE '35'.
+004100 77  WS-EOF-SW                  PICTURE X(01) VALUE 'N'.
+004200     88 END-OF-AUDIT                          VALUE 'Y'.
+004300 77  WS-TODAY-DATE              PICTURE 9(08) VALUE 0.
+004400 *> -------------------------------------------------------
+004500 *> running accumulators for the count/average/std deviation
+004600 *> of OUT-Y across today's rows
+004700 *> -------------------------------------------------------
+004800 77  WS-RECORD-COUNT            PICTURE 9(07) COMP VALUE 0.
+004900 77  WS-SUM-Y                   PICTURE 9(15)V9(06) VALUE 0.
+005000 77  WS-SUM-Y-SQ                PICTURE 9(18)V9(04) VALUE 0.
+005100 77  WS-AVG-Y                   PICTURE 9(11)V9(06) VALUE 0.
+005200 77  WS-VARIANCE-RAW            PICTURE S9(13)V9(06) VALUE 0.
+005300 77  WS-VARIANCE-Y              PICTURE 9(11)V9(06) VALUE 0.
+005400 77  WS-STDDEV-Y                PICTURE 9(11)V9(06) VALUE 0.
+005500 *> -------------------------------------------------------
+005600 *> the standard deviation is itself a square root, so it is
+005700 *> worked out the same way every other root in this shop is
+005800 *> - by calling SQRTBABYEX_CALC - instead of a second Newton's
+005900 *> method written out by hand just for this program.
+006000 *> -------------------------------------------------------
+006100 COPY CALCPARM.
+006200 77  WS-STDDEV-ITER-USED        PICTURE 9(05) VALUE 0.
+006300 77  WS-STDDEV-OVERFLOW-SW      PICTURE X(01) VALUE 'N'.
+006400     88 STDDEV-OVERFLOWED                     VALUE 'Y'.
+006450 *> set if SQRTBABYEX_CALC ran out of iterations without
+006460 *> converging or overflowing
+006470 77  WS-STDDEV-ABORT-SW         PICTURE X(01) VALUE 'N'.
+006480     88 STDDEV-ABORTED                        VALUE 'Y'.
+006500 *> -------------------------------------------------------
+006600 *> today's exceptions (AL-STATUS-ABORT / AL-STATUS-ERROR /
+006700 *> AL-STATUS-OVERFLOW) are held in a fixed table and printed
+006800 *> once the audit log has been read through once.
+006900 *> -------------------------------------------------------
+007000 77  WS-EXC-MAX                 PICTURE 9(05) COMP VALUE 500.
+007100 77  WS-EXC-COUNT               PICTURE 9(05) COMP VALUE 0.
+007200 77  WS-EXC-DROPPED             PICTURE 9(05) COMP VALUE 0.
+007300 77  WS-EXC-SUB                 PICTURE 9(05) COMP VALUE 0.
+007400 01  WS-EXCEPTION-TABLE.
+007500     02 WS-EXCEPTION-ENTRY OCCURS 500 TIMES.
+007600        03 WE-IN-Z              PICTURE S9(11)V9(06).
+007700        03 WE-STATUS-CODE       PICTURE X(02).
+007800        03 WE-RUN-TIME          PICTURE 9(08).
+007900        03 WE-OPERATOR-ID       PICTURE X(08).
+008000 *> -------------------------------------------------------
+008100 *> report lines
+008200 *> -------------------------------------------------------
+008300 01  STAT-HEADER-LINE.
+008400     02 FILLER PICTURE X(9) VALUE SPACES.
+008500     02 FILLER PICTURE X(28) VALUE 'DAILY SQUARE ROOT STATISTICS'.
+008600 01  STAT-UNDER-LINE.
+008700     02 FILLER PICTURE X(29) VALUE
+008800        ' ----------------------------'.
+008900 01  STAT-DATE-LINE.
+009000     02 FILLER PICTURE X(16) VALUE ' FOR RUN DATE.: '.
+009100     02 SL-RUN-DATE           PICTURE 9(08).
+009200 01  STAT-COUNT-LINE.
+009300     02 FILLER PICTURE X(25) VALUE ' CALCULATIONS RUN......: '.
+009400     02 SL-OUT-COUNT          PICTURE ZZZ,ZZ9.
+009500 01  STAT-AVG-LINE.
+009600     02 FILLER PICTURE X(25) VALUE ' AVERAGE OUT-Y.........: '.
+009700     02 SL-OUT-AVG            PICTURE Z(11)9.9(6).
+009800 01  STAT-STDDEV-LINE.
+009900     02 FILLER PICTURE X(25) VALUE ' STD DEV OF OUT-Y......: '.
+010000     02 SL-OUT-STDDEV         PICTURE Z(11)9.9(6).
+010100 01  EXC-HEADER-LINE.
+010200     02 FILLER PICTURE X(23) VALUE ' EXCEPTIONS FOR THE DAY'.
+010300 01  EXC-UNDER-LINE.
+010400     02 FILLER PICTURE X(24) VALUE '------------------------'.
+010500 01  EXC-COL-HEADS.
+010600     02 FILLER PICTURE X(8) VALUE SPACES.
+010700     02 FILLER PICTURE X(6) VALUE 'NUMBER'.
+010800     02 FILLER PICTURE X(8) VALUE SPACES.
+010900     02 FILLER PICTURE X(6) VALUE 'STATUS'.
+011000     02 FILLER PICTURE X(6) VALUE SPACES.
+011100     02 FILLER PICTURE X(8) VALUE 'RUN TIME'.
+011200     02 FILLER PICTURE X(4) VALUE SPACES.
+011300     02 FILLER PICTURE X(8) VALUE 'OPERATOR'.
+011400 01  EXC-DETAIL-LINE.
+011500     02 FILLER PICTURE X VALUE SPACE.
+011600     02 ED-IN-Z             PICTURE -Z(10)9.9(6).
+011700     02 FILLER PICTURE X(5) VALUE SPACES.
+011800     02 ED-STATUS-CODE      PICTURE X(02).
+011900     02 FILLER PICTURE X(8) VALUE SPACES.
+012000     02 ED-RUN-TIME         PICTURE 9(08).
+012100     02 FILLER PICTURE X(4) VALUE SPACES.
+012200     02 ED-OPERATOR-ID      PICTURE X(08).
+012300 01  NO-EXC-LINE.
+012400     02 FILLER PICTURE X(21) VALUE ' NO EXCEPTIONS TODAY'.
+012500 01  EXC-DROPPED-LINE.
+012600     02 FILLER PICTURE X(32) VALUE
+012700        ' EXCEPTION TABLE FULL - OMITTED '.
+012800     02 XD-DROPPED          PICTURE ZZZ,ZZ9.
+012900     02 FILLER PICTURE X(11) VALUE ' MORE ROWS.'.
+013000 01  NO-AUDIT-LINE.
+013100     02 FILLER PICTURE X(29) VALUE
+013200        ' AUDITLOG NOT FOUND - NO DATA'.
+013300
+013400 PROCEDURE DIVISION.
+013500 0000-MAINLINE.
+013600     OPEN OUTPUT STANDARD-OUTPUT.
+013700     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+013800     MOVE 1000 TO CP-MAX-ITERATIONS.
+013900     MOVE 0.0000000000 TO CP-TOLERANCE.
+014000     MOVE 2 TO CP-ROOT-DEGREE.
+014100     WRITE OUT-LINE FROM STAT-HEADER-LINE AFTER ADVANCING 0 LINES.
+014200     WRITE OUT-LINE FROM STAT-UNDER-LINE AFTER ADVANCING 1 LINE.
+014300     MOVE WS-TODAY-DATE TO SL-RUN-DATE.
+014400     WRITE OUT-LINE FROM STAT-DATE-LINE AFTER ADVANCING 1 LINE.
+014500     OPEN INPUT AUDIT-LOG.
+014600     IF AUDIT-FILE-NOT-FOUND
+014700         WRITE OUT-LINE FROM NO-AUDIT-LINE AFTER ADVANCING 2 LINES
+014800     ELSE
+014900         PERFORM 1000-READ-AUDIT-RECORD THRU 1000-EXIT
+015000         PERFORM 2000-ACCUMULATE-RECORD THRU 2000-EXIT
+015100             UNTIL END-OF-AUDIT
+015200         CLOSE AUDIT-LOG
+015300         PERFORM 3000-COMPUTE-STATS THRU 3000-EXIT
+015400         PERFORM 4000-PRINT-STATS THRU 4000-EXIT
+015500         PERFORM 4100-PRINT-EXCEPTIONS THRU 4100-EXIT
+015600     END-IF.
+015700     CLOSE STANDARD-OUTPUT.
+015800     STOP RUN.
+015900
+016000 *> -------------------------------------------------------
+016100 *> 1000-READ-AUDIT-RECORD reads the next row off AUDITLOG,
+016200 *> the same way every other reader in this shop reads its
+016300 *> input.
+016400 *> -------------------------------------------------------
+016500 1000-READ-AUDIT-RECORD.
+016600     READ AUDIT-LOG
+016700         AT END SET END-OF-AUDIT TO TRUE
+016800     END-READ.
+016900 1000-EXIT.
+017000     EXIT.
+017100
+017200 *> -------------------------------------------------------
+017300 *> 2000-ACCUMULATE-RECORD keeps only today's rows: it adds
+017400 *> OUT-Y and OUT-Y squared into the running sums for the
+017500 *> average/standard-deviation only for rows that actually
+017550 *> computed a value (OK or NO REAL ROOT - every writer forces
+017560 *> AL-OUT-Y to 0 for ERROR/ABORT/OVERFLOW rows, so folding
+017570 *> those in would count non-calculations and drag the average
+017580 *> toward zero), and files away a row that came back ABORT,
+017590 *> ERROR, or OVERFLOW as one of the day's exceptions.
+017800 *> -------------------------------------------------------
+017900 2000-ACCUMULATE-RECORD.
+018000     IF AL-RUN-DATE = WS-TODAY-DATE
+018050         IF AL-STATUS-OK OR AL-STATUS-NOROOT
+018100             ADD 1 TO WS-RECORD-COUNT
+018200             ADD AL-OUT-Y TO WS-SUM-Y
+018300             COMPUTE WS-SUM-Y-SQ = WS-SUM-Y-SQ + AL-OUT-Y ** 2
+018350         END-IF
+018400         IF AL-STATUS-ABORT OR AL-STATUS-ERROR
+018500                 OR AL-STATUS-OVERFLOW
+018600             PERFORM 2100-RECORD-EXCEPTION THRU 2100-EXIT
+018700         END-IF
+018800     END-IF.
+018900     PERFORM 1000-READ-AUDIT-RECORD THRU 1000-EXIT.
+019000 2000-EXIT.
+019100     EXIT.
+019200
+019300 *> -------------------------------------------------------
+019400 *> 2100-RECORD-EXCEPTION stashes one exception row in the
+019500 *> table, up to WS-EXC-MAX; anything past that is counted
+019600 *> in WS-EXC-DROPPED and reported as omitted instead of
+019700 *> silently vanishing.
+019800 *> -------------------------------------------------------
+019900 2100-RECORD-EXCEPTION.
+020000     IF WS-EXC-COUNT < WS-EXC-MAX
+020100         ADD 1 TO WS-EXC-COUNT
+020200         MOVE AL-IN-Z TO WE-IN-Z (WS-EXC-COUNT)
+020300         MOVE AL-STATUS-CODE TO WE-STATUS-CODE (WS-EXC-COUNT)
+020400         MOVE AL-RUN-TIME TO WE-RUN-TIME (WS-EXC-COUNT)
+020500         MOVE AL-OPERATOR-ID TO WE-OPERATOR-ID (WS-EXC-COUNT)
+020600     ELSE
+020700         ADD 1 TO WS-EXC-DROPPED
+020800     END-IF.
+020900 2100-EXIT.
+021000     EXIT.
+021100
+021200 *> -------------------------------------------------------
+021300 *> 3000-COMPUTE-STATS works the average and standard
+021400 *> deviation of today's OUT-Y values from the running sums,
+021500 *> then calls SQRTBABYEX_CALC to take the square root of the
+021600 *> variance the same way any other root in this shop is
+021700 *> taken.
+021800 *> -------------------------------------------------------
+021900 3000-COMPUTE-STATS.
+022000     IF WS-RECORD-COUNT > 0
+022100         COMPUTE WS-AVG-Y ROUNDED = WS-SUM-Y / WS-RECORD-COUNT
+022200         COMPUTE WS-VARIANCE-RAW ROUNDED =
+022300             (WS-SUM-Y-SQ / WS-RECORD-COUNT)
+022400             - (WS-AVG-Y * WS-AVG-Y)
+022500         IF WS-VARIANCE-RAW > 0
+022600             MOVE WS-VARIANCE-RAW TO WS-VARIANCE-Y
+022700             CALL 'SQRTBABYEX_CALC' USING WS-VARIANCE-Y,
+022800                 WS-STDDEV-Y, CALC-PARAMETERS,
+022900                 WS-STDDEV-ITER-USED, WS-STDDEV-OVERFLOW-SW,
+022910                 WS-STDDEV-ABORT-SW
+022920             IF STDDEV-OVERFLOWED OR STDDEV-ABORTED
+022930                 MOVE 0 TO WS-STDDEV-Y
+022940             END-IF
+023000         ELSE
+023100             MOVE 0 TO WS-VARIANCE-Y
+023200             MOVE 0 TO WS-STDDEV-Y
+023300         END-IF
+023400     END-IF.
+023500 3000-EXIT.
+023600     EXIT.
+023700
+023800 *> -------------------------------------------------------
+023900 *> 4000-PRINT-STATS writes the count/average/standard
+024000 *> deviation footer.
+024100 *> -------------------------------------------------------
+024200 4000-PRINT-STATS.
+024300     MOVE WS-RECORD-COUNT TO SL-OUT-COUNT.
+024400     MOVE WS-AVG-Y TO SL-OUT-AVG.
+024500     MOVE WS-STDDEV-Y TO SL-OUT-STDDEV.
+024600     WRITE OUT-LINE FROM STAT-COUNT-LINE AFTER ADVANCING 1 LINE.
+024700     WRITE OUT-LINE FROM STAT-AVG-LINE AFTER ADVANCING 1 LINE.
+024800     WRITE OUT-LINE FROM STAT-STDDEV-LINE AFTER ADVANCING 1 LINE.
+024900 4000-EXIT.
+025000     EXIT.
+025100
+025200 *> -------------------------------------------------------
+025300 *> 4100-PRINT-EXCEPTIONS lists every ABORT/ERROR/OVERFLOW row
+025400 *> filed away by 2100-RECORD-EXCEPTION, or says there were
+025500 *> none, so ops can see the day's trouble spots without
+025600 *> reading the raw audit log.
+025700 *> -------------------------------------------------------
+025800 4100-PRINT-EXCEPTIONS.
+025900     WRITE OUT-LINE FROM EXC-HEADER-LINE AFTER ADVANCING 2 LINES.
+026000     WRITE OUT-LINE FROM EXC-UNDER-LINE AFTER ADVANCING 1 LINE.
+026100     IF WS-EXC-COUNT = 0
+026200         WRITE OUT-LINE FROM NO-EXC-LINE AFTER ADVANCING 1 LINE
+026300     ELSE
+026400         WRITE OUT-LINE FROM EXC-COL-HEADS AFTER ADVANCING 1 LINE
+026500         MOVE 1 TO WS-EXC-SUB
+026600         PERFORM 4200-PRINT-ONE-EXCEPTION THRU 4200-EXIT
+026700             VARYING WS-EXC-SUB FROM 1 BY 1
+026800             UNTIL WS-EXC-SUB > WS-EXC-COUNT
+026900     END-IF.
+027000     IF WS-EXC-DROPPED > 0
+027100         MOVE WS-EXC-DROPPED TO XD-DROPPED
+027200         WRITE OUT-LINE FROM EXC-DROPPED-LINE
+027300             AFTER ADVANCING 1 LINE
+027400     END-IF.
+027500 4100-EXIT.
+027600     EXIT.
+027700
+027800 *> -------------------------------------------------------
+027900 *> 4200-PRINT-ONE-EXCEPTION prints a single row of the
+028000 *> exception table.
+028100 *> -------------------------------------------------------
+028200 4200-PRINT-ONE-EXCEPTION.
+028300     MOVE WE-IN-Z (WS-EXC-SUB) TO ED-IN-Z.
+028400     MOVE WE-STATUS-CODE (WS-EXC-SUB) TO ED-STATUS-CODE.
+028500     MOVE WE-RUN-TIME (WS-EXC-SUB) TO ED-RUN-TIME.
+028600     MOVE WE-OPERATOR-ID (WS-EXC-SUB) TO ED-OPERATOR-ID.
+028700     WRITE OUT-LINE FROM EXC-DETAIL-LINE AFTER ADVANCING 1 LINE.
+028800 4200-EXIT.
+028900     EXIT.
