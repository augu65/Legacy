@@ -1,103 +1,1025 @@
-       *> by: jonah stegman
-       *> course: cis*3190
-       *> a3
-       identification division.
-       program-id. sqrtbabyex.
-       environment division.
-       input-output section.
-       file-control.
-           select standard-output assign to display.
-       data division.
-       file section.
-       fd standard-output.
-           01 out-line  picture x(80).
-       working-storage section.
-       *> input value
-       77 in-z  picture s9(11)v9(6).
-       *> values used to calulate square root
-       77 z    picture 9(11)v9(6).
-       77 y    picture 9(11)v9(6).
-
-       *> display
-       01 title-line.
-          02 filler picture x(9) value spaces.
-          02 filler picture x(26) value 'square root approximations'.
-       01 under-line.
-          02 filler picture x(44) value 
-             '--------------------------------------------'.
-       01 col-heads.
-          02 filler picture x(8) value spaces.
-          02 filler picture x(6) value 'number'.
-          02 filler picture x(15) value spaces.
-          02 filler picture x(11) value 'square root'.
-       01 underline-2.
-          02 filler picture x(20) value ' -------------------'.
-          02 filler picture x(5) value spaces.
-          02 filler picture x(19) value '------------------'.
-       01 print-line.
-          02 filler picture x value space.
-          02 out-z  picture z(11)9.9(6).
-          02 filler picture x(5) value spaces.
-          02 out-y  picture z(11)9.9(6).
-       01 error-mess.
-          02 filler picture x value space.
-          02 ot-z   picture -(11)9.9(6).
-          02 filler picture x(21) value 
-             '        invalid input'.
-       01 quit.
-          02 filler picture x(38) value
-             ' exiting the program. have a good day!'.
-       01 input-data.
-          02 filler picture x(39) value
-             ' please enter a number to be calulated:'.
-       01 exit-how.
-          02 filler picture x(19) value
-             ' enter zero to exit.     '.
-       01 welcome.
-          02 filler picture x(44) value
-             ' welcome to the cobol square root calculator'.
-
-       procedure division.
-           open output standard-output.
-           *> displays welcome message
-           write out-line from welcome after advancing 1 line.
-           
-       main.
-           *> displays prompt and exit message
-           write out-line from exit-how after advancing 1 line.
-           write out-line from input-data after advancing 1 line. 
-           *> gets input
-           accept in-z.
-           *> checks if entry is = to an exit value
-           if in-z = 0 then 
-               *> displays exit message
-               write out-line from quit
-               *> used to close the standard output
-               close standard-output
-               stop run
-           else
-               *>displays square root value
-               write out-line from title-line after advancing 0 lines
-               write out-line from under-line after advancing 1 line
-               write out-line from col-heads after advancing 1 line
-               write out-line from underline-2 after advancing 1 line
-               *> checks if value is 0
-               if in-z < 0 then
-                   move in-z to ot-z
-                   *> displays error message
-                   write out-line from error-mess after advancing 1 line
-                   perform main
-               else
-                   perform sqrt_prep
-               end-if
-           end-if.
-
-       sqrt_prep. 
-           *> moves input to z to be maninpulated
-           move in-z to z.
-           call 'sqrtbabyex_calc' using z, y.
-           *> assigns values to out variables
-           move in-z to out-z
-           move y to out-y
-           write out-line from print-line after advancing 1 line
-           perform main.
+000100 *> ---------------------------------------------------------
+000200 *> By: Jonah Stegman
+000300 *> Course: CIS*3190
+000400 *> A3
+000500 *>
+000600 *> Modification History:
+000700 *>   2026-08-09  DW   Header block now writes once per run
+000800 *>                   instead of once per input cycle; recast
+000900 *>                   in the shop's numbered-paragraph style to
+001000 *>                   match SQRTBABY.
+001020 *>   2026-08-09  DW   Iteration ceiling and converge tolerance
+001040 *>                   are now operator-settable, and passed
+001060 *>                   down to SQRTBABYEX_CALC.
+001080 *>   2026-08-09  DW   Every calculation attempted is now
+001082 *>                   appended to AUDITLOG, good or bad.
+001084 *>   2026-08-09  DW   Entry/exit rule now matches SQRTBABY
+001086 *>                   (negative exits, zero is invalid); keyed-
+001088 *>                   in values too big for S9(11)V9(6) are
+001090 *>                   rejected instead of being silently
+001091 *>                   truncated (excess decimal precision past
+001092 *>                   the 6th place is still truncated, not
+001093 *>                   rejected - ON SIZE ERROR only catches
+001094 *>                   integer-part overflow).
+001094 *>   2026-08-09  DW   The number of iterations used to converge
+001096 *>                   is now carried through to the report, and
+001098 *>                   an unusually slow convergence is flagged.
+001099 *>   2026-08-09  DW   Operator can now pick the root degree
+001099 *>                   (square, cube, ...) instead of square root
+001099 *>                   always being the only option; headings
+001099 *>                   reworded to say ROOT generically.
+001099 *>   2026-08-09  DW   Operator can switch on a mode where a
+001099 *>                   negative entry is computed as the root of
+001099 *>                   its absolute value and labeled NO REAL
+001099 *>                   ROOT, instead of always ending the run; in
+001099 *>                   that mode zero is the exit signal instead.
+001099 *>   2026-08-09  DW   Every successful calculation now also
+001099 *>                   writes a fixed-width row to MACHFILE, so
+001099 *>                   results can be picked up by another
+001099 *>                   program instead of only the printed report.
+001099 *>   2026-08-09  DW   Added a batch mode, same rule as
+001099 *>                   SQRTBABY's, so a job stream can drive a
+001099 *>                   day's worth of INZFILE values unattended
+001099 *>                   and get a return code back from the run's
+001099 *>                   control totals.
+001099 *>   2026-08-09  DW   SQRTBABYEX_CALC now reports back through
+001099 *>                   a new parameter when a COMPUTE would have
+001099 *>                   overflowed instead of silently truncating,
+001099 *>                   and the attempt aborts with its own
+001099 *>                   message and audit status.
+001099 *>   2026-08-09  DW   A value already worked out once (for the
+001099 *>                   same root degree) is now looked up in an
+001099 *>                   indexed cache before CALLing the calc
+001099 *>                   engine again, instead of recomputing it
+001099 *>                   from scratch every time.
+001099 *>   2026-08-09  DW   The operator is now prompted for an ID at
+001099 *>                   the start of the run, and that ID plus the
+001099 *>                   run's date/time are stamped onto every
+001099 *>                   audit and machine-output record.
+001099 *>   2026-08-09  DW   Added L, a list-mode run option that keys
+001099 *>                   in many values in one sitting, a blank
+001099 *>                   line ending the list instead of the
+001099 *>                   negative-number exit convention.
+001099 *>   2026-08-09  DW   A value that ran out of iterations
+001099 *>                   without converging or overflowing used to
+001099 *>                   be reported as if it had succeeded;
+001099 *>                   SQRTBABYEX_CALC now signals this back
+001099 *>                   through a new parameter and both the
+001099 *>                   interactive and batch paths report it as
+001099 *>                   an abort, the same as an overflow already
+001099 *>                   was.  Every abort/overflow now also writes
+001099 *>                   a row to the new EXCPFILE exception log
+001099 *>                   alongside AUDITLOG.
+001099 *>   2026-08-09  DW   Operator can now ask for fewer than 6
+001099 *>                   decimal places on the reported, audited,
+001099 *>                   and machine-output OUT-Y; the calc engine
+001099 *>                   itself, and CACHEFILE, still work to the
+001099 *>                   full 6 places regardless.
+001100 *> ---------------------------------------------------------
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. SQRTBABYEX.
+001400 AUTHOR. D. WHITFIELD.
+001500 INSTALLATION. ENGINEERING SYSTEMS.
+001600 DATE-WRITTEN. 01/15/1998.
+001700 DATE-COMPILED.
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+002110     SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+002120         ORGANIZATION IS LINE SEQUENTIAL
+002130         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002140     SELECT OPTIONAL MACHINE-OUTPUT ASSIGN TO "MACHFILE"
+002150         ORGANIZATION IS LINE SEQUENTIAL
+002160         FILE STATUS IS WS-MACH-FILE-STATUS.
+002170     SELECT INZ-INPUT-FILE ASSIGN TO "INZFILE"
+002180         ORGANIZATION IS LINE SEQUENTIAL
+002190         FILE STATUS IS WS-INZ-FILE-STATUS.
+002192     SELECT OPTIONAL CACHE-FILE ASSIGN TO "CACHEFILE"
+002194         ORGANIZATION IS INDEXED
+002195         ACCESS MODE IS DYNAMIC
+002196         RECORD KEY IS CACHE-KEY
+002197         FILE STATUS IS WS-CACHE-FILE-STATUS.
+002198     SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO "EXCPFILE"
+002199         ORGANIZATION IS LINE SEQUENTIAL
+002199     FILE STATUS IS WS-EXCP-FILE-STATUS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  STANDARD-OUTPUT.
+002500     01 OUT-LINE  PICTURE X(80).
+002510 FD  AUDIT-LOG.
+002520     COPY AUDITREC.
+002530 FD  MACHINE-OUTPUT.
+002540     COPY MACHREC.
+002550 FD  INZ-INPUT-FILE.
+002560     01 INZ-INPUT-RECORD.
+002570        02 INZ-REC-VALUE       PICTURE S9(11)V9(06).
+002580        02 FILLER              PICTURE X(43).
+002590 FD  CACHE-FILE.
+002595     COPY CACHEREC.
+002596 FD  EXCEPTION-LOG.
+002597     COPY EXCPREC.
+002600 WORKING-STORAGE SECTION.
+002605 *> -------------------------------------------------------
+002610 *> run-mode control switches
+002615 *> -------------------------------------------------------
+002620 77  WS-RUN-MODE-SW             PICTURE X(01) VALUE 'I'.
+002625     88 INTERACTIVE-MODE                      VALUE 'I'.
+002630     88 BATCH-MODE                             VALUE 'B'.
+002632 *> list mode takes many values in one sitting, a blank line
+002633 *> ending the list instead of a single ACCEPT per round trip.
+002636     88 LIST-MODE                              VALUE 'L'.
+002635 77  WS-INZ-FILE-STATUS         PICTURE X(02) VALUE '00'.
+002640     88 INZ-FILE-OK                            VALUE '00'.
+002645     88 INZ-FILE-EOF                           VALUE '10'.
+002650 77  WS-EOF-SW            PICTURE X(01) VALUE 'N'.
+002655     88 END-OF-INZ-FILE                        VALUE 'Y'.
+002660 77  WS-RECORD-NUMBER           PICTURE 9(07) VALUE 0.
+002665 77  WS-FIRST-TOTAL-SW          PICTURE X(01) VALUE 'Y'.
+002670     88 FIRST-RECORD-OF-RUN                    VALUE 'Y'.
+002675 *> -------------------------------------------------------
+002680 *> batch-run control totals
+002685 *> -------------------------------------------------------
+002690 COPY CTLTOTS.
+002700 *> input value
+002800 77 IN-Z  PICTURE S9(11)V9(6).
+002810 *> raw keyed-in value, wider than IN-Z so a value too big for
+002820 *> S9(11)V9(6) overflows here first and can be rejected instead
+002821 *> of silently truncated into IN-Z. This only catches integer-
+002822 *> part overflow - ON SIZE ERROR does not fire on excess decimal
+002823 *> precision past IN-Z's 6th place, which is truncated, not
+002824 *> rejected.
+002840 77  WS-RAW-INPUT               PICTURE S9(13)V9(8).
+002841 *> list mode entries are ACCEPTed as text first, so a blank
+002842 *> line can be told apart from a real value before it is
+002843 *> ever treated as a number.
+002844 77  WS-LIST-ENTRY              PICTURE X(21).
+002845 77  WS-LIST-ENTRY-NUM REDEFINES WS-LIST-ENTRY
+002846                                  PICTURE S9(13)V9(8).
+002900 *> values used to calculate square root
+003000 77 Z    PICTURE 9(11)V9(6).
+003100 77 Y    PICTURE 9(11)V9(6).
+003200 77  WS-EXIT-SW                 PICTURE X(01) VALUE 'N'.
+003300     88 EXIT-REQUESTED                          VALUE 'Y'.
+003302 *> set when SQRTBABYEX_CALC reports a COMPUTE would have
+003303 *> overflowed instead of silently truncating
+003304 77  WS-OVERFLOW-SW             PICTURE X(01).
+003305     88 CALC-OVERFLOWED                          VALUE 'Y'.
+003308 *> set when SQRTBABYEX_CALC ran out of iterations without
+003309 *> converging or overflowing
+003310 77  WS-ABORT-SW                PICTURE X(01).
+003311     88 CALC-ABORTED                              VALUE 'Y'.
+003305 77  WS-AUDIT-FILE-STATUS       PICTURE X(02) VALUE '00'.
+003305     *> '05' is a normal, expected status the first time OPEN
+003305     *> EXTEND creates AUDIT-LOG rather than appending to it.
+003305     88 AUDIT-FILE-OK                    VALUE '00' '05'.
+003306 77  WS-MACH-FILE-STATUS        PICTURE X(02) VALUE '00'.
+003306     88 MACH-FILE-OK                            VALUE '00'.
+003307 *> -------------------------------------------------------
+003307 *> keyed root cache
+003307 *> -------------------------------------------------------
+003307 77  WS-CACHE-FILE-STATUS       PICTURE X(02) VALUE '00'.
+003307     88 CACHE-FILE-OK                            VALUE '00'.
+003307     88 CACHE-FILE-NOT-FOUND                     VALUE '35'.
+003307     88 CACHE-RECORD-NOT-FOUND                    VALUE '23'.
+003307 77  WS-CACHE-HIT-SW            PICTURE X(01) VALUE 'N'.
+003307     88 CACHE-HIT                                 VALUE 'Y'.
+003312 *> -------------------------------------------------------
+003313 *> exception log
+003314 *> -------------------------------------------------------
+003315 77  WS-EXCP-FILE-STATUS        PICTURE X(02) VALUE '00'.
+003315     *> '05' is a normal, expected status the first time OPEN
+003315     *> EXTEND creates EXCEPTION-LOG rather than appending to it.
+003315     88 EXCP-FILE-OK                     VALUE '00' '05'.
+003310 *> -------------------------------------------------------
+003320 *> operator-settable iteration ceiling / converge tolerance
+003330 *> -------------------------------------------------------
+003340 COPY CALCPARM.
+003350 77  WS-MAX-ITER-ENTRY          PICTURE 9(05).
+003360 77  WS-TOLERANCE-ENTRY         PICTURE 9V9(10).
+003365 77  WS-ROOT-ENTRY              PICTURE 9(02).
+003366 77  WS-NEG-MODE-ENTRY          PICTURE X(01).
+003367 *> -------------------------------------------------------
+003368 *> operator-settable reporting precision
+003369 *> -------------------------------------------------------
+003371 77  WS-DECIMAL-ENTRY           PICTURE 9(01).
+003372 77  WS-REPORT-Y                PICTURE 9(11)V9(06) VALUE 0.
+003373 77  WS-DECIMAL-SCALE           PICTURE 9(07) COMP VALUE 1.
+003374 77  WS-DECIMAL-WHOLE           PICTURE 9(17) VALUE 0.
+003370 *> -------------------------------------------------------
+003380 *> iteration count carried through to the report, and the
+003390 *> slow-converger threshold derived from it
+003395 *> -------------------------------------------------------
+003396 77  WS-ITER-USED               PICTURE 9(05) VALUE 0.
+003398 77  WS-SLOW-THRESHOLD          PICTURE 9(05) VALUE 0.
+003398 *> -------------------------------------------------------
+003398 *> operator ID and run date/time, captured once at the start
+003398 *> of the run and stamped onto every audit and machine-output
+003398 *> record written from here on
+003398 *> -------------------------------------------------------
+003398 77  WS-OPERATOR-ID             PICTURE X(08) VALUE SPACES.
+003398 77  WS-RUN-DATE                PICTURE 9(08) VALUE 0.
+003398 77  WS-RUN-TIME                PICTURE 9(08) VALUE 0.
+003400
+003500 *> display
+003600 01 TITLE-LINE.
+003700    02 FILLER PICTURE X(9) VALUE SPACES.
+003800    02 FILLER PICTURE X(26) VALUE 'NTH ROOT APPROXIMATIONS'.
+003900 01 UNDER-LINE.
+004000    02 FILLER PICTURE X(44) VALUE
+004100       '--------------------------------------------'.
+004200 01 COL-HEADS.
+004300    02 FILLER PICTURE X(8) VALUE SPACES.
+004400    02 FILLER PICTURE X(6) VALUE 'NUMBER'.
+004500    02 FILLER PICTURE X(15) VALUE SPACES.
+004600    02 FILLER PICTURE X(11) VALUE 'ROOT'.
+004610    02 FILLER PICTURE X(6) VALUE SPACES.
+004620    02 FILLER PICTURE X(10) VALUE 'ITERATIONS'.
+004700 01 UNDERLINE-2.
+004800    02 FILLER PICTURE X(20) VALUE ' -------------------'.
+004900    02 FILLER PICTURE X(5) VALUE SPACES.
+005000    02 FILLER PICTURE X(19) VALUE '------------------'.
+005010    02 FILLER PICTURE X(7) VALUE SPACES.
+005020    02 FILLER PICTURE X(10) VALUE '----------'.
+005100 01 PRINT-LINE.
+005200    02 FILLER PICTURE X VALUE SPACE.
+005300    02 OUT-Z  PICTURE -(11)9.9(6).
+005400    02 FILLER PICTURE X(5) VALUE SPACES.
+005500    02 OUT-Y  PICTURE Z(11)9.9(6).
+005510    02 FILLER PICTURE X(7) VALUE SPACES.
+005520    02 OUT-K  PICTURE ZZZZ9.
+005530    02 OUT-SLOW-FLAG PICTURE X(7) VALUE SPACES.
+005535    02 OUT-ROOT-FLAG PICTURE X(13) VALUE SPACES.
+005600 01 ERROR-MESS.
+005700    02 FILLER PICTURE X VALUE SPACE.
+005800    02 OT-Z   PICTURE -(11)9.9(6).
+005900    02 FILLER PICTURE X(21) VALUE
+006000       '        INVALID INPUT'.
+005950 01 RANGE-MESS.
+005960    02 FILLER PICTURE X(52) VALUE
+005970       ' VALUE OUT OF RANGE - REJECTED, MUST FIT S9(11)V9(6)'.
+005980 *> -------------------------------------------------------
+005985 *> overflow report line
+005990 *> -------------------------------------------------------
+005992 01 OVERFLOW-MESS.
+005994    02 FILLER PICTURE X VALUE SPACE.
+005996    02 OVFL-Z PICTURE Z(11)9.9(6).
+005998    02 FILLER PICTURE X(37) VALUE
+005999       '  ATTEMPT ABORTED,ARITHMETIC OVERFLOW'.
+006010 *> -------------------------------------------------------
+006020 *> plain non-convergence report line
+006030 *> -------------------------------------------------------
+006040 01 ABORT-MESS.
+006050    02 FILLER PICTURE X VALUE SPACE.
+006060    02 OUTP-Z PICTURE Z(11)9.9(6).
+006070    02 FILLER PICTURE X(37) VALUE
+006080       '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
+006100 01 QUIT.
+006200    02 FILLER PICTURE X(38) VALUE
+006300       ' EXITING THE PROGRAM. HAVE A GOOD DAY!'.
+006400 01 INPUT-DATA.
+006500    02 FILLER PICTURE X(39) VALUE
+006600       ' PLEASE ENTER A NUMBER TO BE CALULATED:'.
+006700 01 EXIT-HOW.
+006800    02 FILLER PICTURE X(38) VALUE
+006900       ' ENTER A NEGATIVE NUMBER TO EXIT.     '.
+007000 01 WELCOME.
+007100    02 FILLER PICTURE X(44) VALUE
+007200       ' WELCOME TO THE COBOL NTH ROOT CALCULATOR'.
+007202 *> -------------------------------------------------------
+007204 *> operator ID prompt and run-info header line
+007206 *> -------------------------------------------------------
+007207 01 OPERATOR-PROMPT.
+007208    02 FILLER PICTURE X(29) VALUE
+007209       ' ENTER YOUR OPERATOR ID:     '.
+007209 01 RUN-INFO-LINE.
+007209    02 FILLER PICTURE X(11) VALUE ' OPERATOR: '.
+007209    02 RI-OPERATOR-ID PICTURE X(08).
+007209    02 FILLER PICTURE X(12) VALUE '   RUN DATE '.
+007209    02 RI-RUN-DATE    PICTURE 9(08).
+007209    02 FILLER PICTURE X(12) VALUE '   RUN TIME '.
+007209    02 RI-RUN-TIME    PICTURE 9(08).
+007210 01 ROOT-PROMPT.
+007212    02 FILLER PICTURE X(37) VALUE
+007214       ' ENTER ROOT DEGREE (02-99, 02=SQRT): '.
+007220 01 ITER-PROMPT.
+007240    02 FILLER PICTURE X(47) VALUE
+007260       ' ENTER MAX ITERATIONS PER VALUE (00001-99999): '.
+007280 01 TOL-PROMPT.
+007290    02 FILLER PICTURE X(47) VALUE
+007291       ' ENTER CONVERGE TOLERANCE, 0 FOR EXACT MATCH:  '.
+007292 01 NEG-PROMPT.
+007293    02 FILLER PICTURE X(57) VALUE
+007294       ' ENTER E - NEGATIVE EXITS, OR C - NEGATIVE COMPUTES ABS: '.
+007306 01 DEC-PROMPT.
+007307    02 FILLER PICTURE X(48) VALUE
+007308       ' ENTER DECIMAL PLACES TO REPORT (0-6):          '.
+007295 01 MODE-PROMPT.
+007296    02 FILLER PICTURE X(52) VALUE
+007297       ' ENTER B-BATCH, I-INTERACTIVE, OR L-LIST MODE:    '.
+007298 *> -------------------------------------------------------
+007299 *> list-mode prompt
+007300 *> -------------------------------------------------------
+007301 01 LIST-PROMPT.
+007302    02 FILLER PICTURE X(42) VALUE
+007303       ' ENTER A NUMBER, OR A BLANK LINE TO FINISH'.
+007298 *> -------------------------------------------------------
+007299 *> end-of-run control-total footer lines, modeled on
+007299 *> SQRTBABY's own batch-mode footer.
+007299 *> -------------------------------------------------------
+007299 01 CT-HEADER-LINE.
+007299    02 FILLER PICTURE X(19) VALUE ' RUN CONTROL TOTALS'.
+007299 01 CT-UNDER-LINE.
+007299    02 FILLER PICTURE X(20) VALUE '--------------------'.
+007299 01 CT-PROCESSED-LINE.
+007299    02 FILLER PICTURE X(25) VALUE ' RECORDS PROCESSED.....: '.
+007299    02 CT-OUT-PROCESSED PICTURE ZZZ,ZZ9.
+007299 01 CT-REJECTED-LINE.
+007299    02 FILLER PICTURE X(25) VALUE ' RECORDS REJECTED......: '.
+007299    02 CT-OUT-REJECTED  PICTURE ZZZ,ZZ9.
+007299 01 CT-ABORTED-LINE.
+007299    02 FILLER PICTURE X(25) VALUE ' RECORDS ABORTED.......: '.
+007299    02 CT-OUT-ABORTED   PICTURE ZZZ,ZZ9.
+007299 01 CT-MIN-LINE.
+007299    02 FILLER PICTURE X(26) VALUE ' MINIMUM OUT-Y..........: '.
+007299    02 CT-OUT-MIN       PICTURE Z(11)9.9(6).
+007299 01 CT-MAX-LINE.
+007299    02 FILLER PICTURE X(26) VALUE ' MAXIMUM OUT-Y..........: '.
+007299    02 CT-OUT-MAX       PICTURE Z(11)9.9(6).
+007299 01 CT-AVG-LINE.
+007299    02 FILLER PICTURE X(26) VALUE ' AVERAGE OUT-Y..........: '.
+007299    02 CT-OUT-AVG       PICTURE Z(11)9.9(6).
+007300
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     OPEN OUTPUT STANDARD-OUTPUT.
+007610     *> AUDIT-LOG is OPTIONAL, so EXTEND creates it (status 05)
+007620     *> the first time and appends to it (status 00) thereafter.
+007630     OPEN EXTEND AUDIT-LOG.
+007631     IF NOT AUDIT-FILE-OK
+007632         DISPLAY 'UNABLE TO OPEN AUDITLOG, STATUS '
+007633             WS-AUDIT-FILE-STATUS
+007634         STOP RUN
+007635     END-IF.
+007640     *> MACHINE-OUTPUT is this run's results only, so it opens
+007650     *> OUTPUT (not EXTEND) and starts fresh every run.
+007660     OPEN OUTPUT MACHINE-OUTPUT.
+007661     IF NOT MACH-FILE-OK
+007662         DISPLAY 'UNABLE TO OPEN MACHFILE, STATUS '
+007663             WS-MACH-FILE-STATUS
+007664         STOP RUN
+007664     END-IF.
+007665     *> EXCEPTION-LOG is OPTIONAL like AUDIT-LOG, and grows the
+007666     *> same way across runs.
+007667     OPEN EXTEND EXCEPTION-LOG.
+007668     IF NOT EXCP-FILE-OK
+007669         DISPLAY 'UNABLE TO OPEN EXCPFILE, STATUS '
+007669         WS-EXCP-FILE-STATUS
+007669         STOP RUN
+007669     END-IF.
+007665     PERFORM 0500-OPEN-CACHE-FILE THRU 0500-EXIT.
+007700     *> displays welcome message
+007800     WRITE OUT-LINE FROM WELCOME AFTER ADVANCING 1 LINE.
+007810     PERFORM 0600-STAMP-RUN THRU 0600-EXIT.
+007820     PERFORM 1000-SELECT-RUN-MODE THRU 1000-EXIT.
+007850     PERFORM 1100-SELECT-CALC-PARMS THRU 1100-EXIT.
+007870     IF BATCH-MODE
+007880         PERFORM 4000-BATCH-PROCESS THRU 4000-EXIT
+007890     ELSE
+007895         IF LIST-MODE
+007896             PERFORM 3500-LIST-PROCESS THRU 3500-EXIT
+007897         ELSE
+007900             PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+007910         END-IF
+007920         PERFORM FINISH
+007930     END-IF.
+007940     *> FINISH above always STOPs RUN; this is a backstop so a
+007950     *> path that ever returns here without going through FINISH
+007960     *> cannot fall through into 0500-OPEN-CACHE-FILE and every
+007970     *> paragraph after it instead of ending the program.
+007980     STOP RUN.
+008120
+008121 *> -------------------------------------------------------
+008122 *> 0500-OPEN-CACHE-FILE - CACHEFILE is an indexed master, so
+008123 *> unlike the LINE SEQUENTIAL files it can't just be OPENed
+008124 *> EXTEND to create it on the fly; the first run on a system
+008125 *> creates it with OPEN OUTPUT, every run after that opens it
+008126 *> I-O so lookups and new entries both work.
+008127 *> -------------------------------------------------------
+008128 0500-OPEN-CACHE-FILE.
+008129     OPEN I-O CACHE-FILE.
+008130     IF CACHE-FILE-NOT-FOUND
+008131         OPEN OUTPUT CACHE-FILE
+008132         CLOSE CACHE-FILE
+008133         OPEN I-O CACHE-FILE
+008134     END-IF.
+008135 0500-EXIT.
+008136     EXIT.
+008137
+008138 *> -------------------------------------------------------
+008139 *> 0600-STAMP-RUN - captures the operator's ID and this run's
+008140 *> date/time once, so both can be carried onto every audit
+008141 *> and machine-output record written from here on instead of
+008142 *> leaving a result with no way to tell who ran it or when.
+008144 *> -------------------------------------------------------
+008145 0600-STAMP-RUN.
+008146     WRITE OUT-LINE FROM OPERATOR-PROMPT AFTER ADVANCING 1 LINE.
+008147     ACCEPT WS-OPERATOR-ID.
+008148     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008149     ACCEPT WS-RUN-TIME FROM TIME.
+008150     MOVE WS-OPERATOR-ID TO RI-OPERATOR-ID.
+008151     MOVE WS-RUN-DATE TO RI-RUN-DATE.
+008152     MOVE WS-RUN-TIME TO RI-RUN-TIME.
+008153     WRITE OUT-LINE FROM RUN-INFO-LINE AFTER ADVANCING 1 LINE.
+008154 0600-EXIT.
+008155     EXIT.
+008156
+008130 *> -------------------------------------------------------
+008135 *> 1000-SELECT-RUN-MODE - lets an operator pick interactive
+008136 *> mode, or a job stream drive the same program unattended
+008137 *> against a batch of values.
+008138 *> -------------------------------------------------------
+008139 1000-SELECT-RUN-MODE.
+008140     WRITE OUT-LINE FROM MODE-PROMPT AFTER ADVANCING 1 LINE.
+008141     ACCEPT WS-RUN-MODE-SW.
+008142     IF WS-RUN-MODE-SW NOT = 'B' AND WS-RUN-MODE-SW NOT = 'I'
+008142         AND WS-RUN-MODE-SW NOT = 'L'
+008143         MOVE 'I' TO WS-RUN-MODE-SW
+008144     END-IF.
+008145 1000-EXIT.
+008146     EXIT.
+008147
+008140 *> -------------------------------------------------------
+008150 *> 1100-SELECT-CALC-PARMS - lets the operator trade iteration
+008160 *> ceiling and converge tolerance for speed vs. precision
+008170 *> instead of the old fixed 1000-pass / exact-match test.
+008180 *> -------------------------------------------------------
+008190 1100-SELECT-CALC-PARMS.
+008192     WRITE OUT-LINE FROM ROOT-PROMPT AFTER ADVANCING 1 LINE.
+008193     ACCEPT WS-ROOT-ENTRY.
+008194     IF WS-ROOT-ENTRY NOT NUMERIC OR WS-ROOT-ENTRY < 2
+008195         MOVE 2 TO CP-ROOT-DEGREE
+008196     ELSE
+008197         MOVE WS-ROOT-ENTRY TO CP-ROOT-DEGREE
+008198     END-IF.
+008199     WRITE OUT-LINE FROM ITER-PROMPT AFTER ADVANCING 1 LINE.
+008200     ACCEPT WS-MAX-ITER-ENTRY.
+008205     IF WS-MAX-ITER-ENTRY NOT NUMERIC OR WS-MAX-ITER-ENTRY = 0
+008210         MOVE 1000 TO CP-MAX-ITERATIONS
+008215     ELSE
+008220         MOVE WS-MAX-ITER-ENTRY TO CP-MAX-ITERATIONS
+008225     END-IF.
+008230     WRITE OUT-LINE FROM TOL-PROMPT AFTER ADVANCING 1 LINE.
+008235     ACCEPT WS-TOLERANCE-ENTRY.
+008240     IF WS-TOLERANCE-ENTRY NOT NUMERIC
+008245         MOVE 0 TO CP-TOLERANCE
+008250     ELSE
+008255         MOVE WS-TOLERANCE-ENTRY TO CP-TOLERANCE
+008260     END-IF.
+008262     *> a value that grinds through most of the iteration
+008263     *> ceiling before converging is treated as slow
+008264     COMPUTE WS-SLOW-THRESHOLD = CP-MAX-ITERATIONS * 8 / 10.
+008266     WRITE OUT-LINE FROM NEG-PROMPT AFTER ADVANCING 1 LINE.
+008267     ACCEPT WS-NEG-MODE-ENTRY.
+008268     IF WS-NEG-MODE-ENTRY = 'C'
+008269         SET NEGATIVE-COMPUTES TO TRUE
+008270     ELSE
+008271         SET NEGATIVE-EXITS TO TRUE
+008272     END-IF.
+008273     WRITE OUT-LINE FROM DEC-PROMPT AFTER ADVANCING 1 LINE.
+008274     ACCEPT WS-DECIMAL-ENTRY.
+008275     IF WS-DECIMAL-ENTRY NOT NUMERIC OR WS-DECIMAL-ENTRY > 6
+008276         MOVE 6 TO CP-DECIMAL-PLACES
+008277     ELSE
+008278         MOVE WS-DECIMAL-ENTRY TO CP-DECIMAL-PLACES
+008279     END-IF.
+008280     COMPUTE WS-DECIMAL-SCALE = 10 ** CP-DECIMAL-PLACES.
+008265 1100-EXIT.
+008270     EXIT.
+008280
+008300 *> -------------------------------------------------------
+008400 *> 3000-INTERACTIVE-PROCESS - header block is written once
+008500 *> for the whole sitting, then each value keyed in appends
+008600 *> another row underneath it.
+008700 *> -------------------------------------------------------
+008800 3000-INTERACTIVE-PROCESS.
+008900     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+009000     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+009100     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+009200     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+009300     PERFORM 3100-GET-ONE-VALUE THRU 3100-EXIT
+009400         UNTIL EXIT-REQUESTED.
+009500 3000-EXIT.
+009600     EXIT.
+009700
+009800 3100-GET-ONE-VALUE.
+009900     *> displays prompt and exit message
+010000     WRITE OUT-LINE FROM EXIT-HOW AFTER ADVANCING 1 LINE.
+010100     WRITE OUT-LINE FROM INPUT-DATA AFTER ADVANCING 1 LINE.
+010200     *> gets input, widened so a value that overflows
+010210     *> IN-Z's S9(11)V9(6) picture is caught, not truncated
+010300     ACCEPT WS-RAW-INPUT.
+010310     COMPUTE IN-Z = WS-RAW-INPUT
+010320         ON SIZE ERROR
+010330             WRITE OUT-LINE FROM RANGE-MESS AFTER ADVANCING 1 LINE
+010340             MOVE 0 TO AL-IN-Z
+010350             MOVE 0 TO AL-OUT-Y
+010360             SET AL-STATUS-ERROR TO TRUE
+010370             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+010380         NOT ON SIZE ERROR
+010400     *> checks if entry is = to an exit value; which value ends
+010410     *> the session depends on CP-NEGATIVE-MODE-SW,
+010420     *> same rule as SQRTBABY.
+010430     IF NEGATIVE-COMPUTES
+010440         IF IN-Z = 0 THEN
+010450             WRITE OUT-LINE FROM QUIT
+010460             SET EXIT-REQUESTED TO TRUE
+010470         ELSE
+010480             PERFORM 3200-CALC-ONE THRU 3200-EXIT
+010490         END-IF
+010495     ELSE
+010500         IF IN-Z < 0 THEN
+010600             *> displays exit message
+010700             WRITE OUT-LINE FROM QUIT
+010800             SET EXIT-REQUESTED TO TRUE
+010900         ELSE
+011000             *> checks if value is 0
+011100             IF IN-Z = 0 THEN
+011200                 MOVE IN-Z TO OT-Z
+011300                 *> displays error message
+011400                 WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+011410                 MOVE IN-Z TO AL-IN-Z
+011420                 MOVE 0 TO AL-OUT-Y
+011430                 SET AL-STATUS-ERROR TO TRUE
+011440                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+011500             ELSE
+011600                 PERFORM 3200-CALC-ONE THRU 3200-EXIT
+011700             END-IF
+011750         END-IF
+011770     END-IF
+011760     END-COMPUTE.
+011900 3100-EXIT.
+012000     EXIT.
+012100
+012110 *> -------------------------------------------------------
+012120 *> 3500-LIST-PROCESS - like 3000-INTERACTIVE-PROCESS, but the
+012130 *> operator keys in as many values as they like in one
+012140 *> sitting, a blank line ending the list instead of a single
+012150 *> exit-value convention.
+012160 *> -------------------------------------------------------
+012170 3500-LIST-PROCESS.
+012172     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+012174     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+012176     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+012178     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+012180     PERFORM 3550-GET-LIST-VALUE THRU 3550-EXIT
+012182         UNTIL EXIT-REQUESTED.
+012184 3500-EXIT.
+012186     EXIT.
+012188
+012190 3550-GET-LIST-VALUE.
+012191     *> displays prompt; a blank line ends the list
+012192     WRITE OUT-LINE FROM LIST-PROMPT AFTER ADVANCING 1 LINE.
+012193     MOVE SPACES TO WS-LIST-ENTRY.
+012194     ACCEPT WS-LIST-ENTRY.
+012195     IF WS-LIST-ENTRY = SPACES
+012196         WRITE OUT-LINE FROM QUIT
+012197         SET EXIT-REQUESTED TO TRUE
+012198     ELSE
+012199         COMPUTE IN-Z = WS-LIST-ENTRY-NUM
+012200             ON SIZE ERROR
+012201                 WRITE OUT-LINE FROM RANGE-MESS AFTER ADVANCING 1 LINE
+012202                 MOVE 0 TO AL-IN-Z
+012203                 MOVE 0 TO AL-OUT-Y
+012204                 SET AL-STATUS-ERROR TO TRUE
+012205                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012206             NOT ON SIZE ERROR
+012260                 *> list mode ends the list on a blank line, not
+012261                 *> on a zero entry, so zero has no exit meaning
+012262                 *> here - reject it the same way a batch record
+012263                 *> of zero is rejected, rather than handing X=0
+012264                 *> to the engine and overflowing on the divide.
+012265             IF IN-Z = 0
+012266                 MOVE IN-Z TO OT-Z
+012267                 WRITE OUT-LINE FROM ERROR-MESS
+012268                     AFTER ADVANCING 1 LINE
+012269                 MOVE IN-Z TO AL-IN-Z
+012270                 MOVE 0 TO AL-OUT-Y
+012271                 SET AL-STATUS-ERROR TO TRUE
+012272                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012273             ELSE
+012207                 PERFORM 3200-CALC-ONE THRU 3200-EXIT
+012274             END-IF
+012208         END-COMPUTE
+012209     END-IF.
+012210 3550-EXIT.
+012211     EXIT.
+012212
+012200 3200-CALC-ONE.
+012300     *> moves input to z to be manipulated
+012400     MOVE IN-Z TO Z.
+012410     PERFORM 6200-CHECK-CACHE THRU 6200-EXIT.
+012420     IF CACHE-HIT
+012430         MOVE 'N' TO WS-OVERFLOW-SW
+012431         MOVE 'N' TO WS-ABORT-SW
+012440     ELSE
+012450         MOVE 'N' TO WS-OVERFLOW-SW
+012451         MOVE 'N' TO WS-ABORT-SW
+012500         CALL 'SQRTBABYEX_CALC' USING Z, Y, CALC-PARAMETERS,
+012510             WS-ITER-USED, WS-OVERFLOW-SW, WS-ABORT-SW
+012512     END-IF.
+012520     IF CALC-OVERFLOWED
+012530         MOVE IN-Z TO OVFL-Z
+012540         WRITE OUT-LINE FROM OVERFLOW-MESS AFTER ADVANCING 1 LINE
+012550         MOVE IN-Z TO AL-IN-Z
+012560         MOVE 0 TO AL-OUT-Y
+012570         SET AL-STATUS-OVERFLOW TO TRUE
+012580         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012581         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+012582     ELSE IF CALC-ABORTED
+012583         MOVE IN-Z TO OUTP-Z
+012584         WRITE OUT-LINE FROM ABORT-MESS AFTER ADVANCING 1 LINE
+012585         MOVE IN-Z TO AL-IN-Z
+012586         MOVE 0 TO AL-OUT-Y
+012587         SET AL-STATUS-ABORT TO TRUE
+012588         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012589         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+012590     ELSE
+012600         *> assigns values to out variables
+012700         MOVE IN-Z TO OUT-Z
+012705         PERFORM 6450-APPLY-DECIMAL-PLACES THRU 6450-EXIT
+012800         MOVE WS-REPORT-Y TO OUT-Y
+012810         MOVE WS-ITER-USED TO OUT-K
+012820         IF WS-ITER-USED > WS-SLOW-THRESHOLD
+012830             MOVE ' SLOW' TO OUT-SLOW-FLAG
+012840         ELSE
+012850             MOVE SPACES TO OUT-SLOW-FLAG
+012860         END-IF
+012865         *> IN-Z keeps its sign, so a negative entry that reached
+012866         *> here (negative-computes mode) is still recognizable
+012867         *> and gets labeled.
+012870         IF IN-Z < 0
+012875             MOVE ' NO REAL ROOT' TO OUT-ROOT-FLAG
+012880         ELSE
+012885             MOVE SPACES TO OUT-ROOT-FLAG
+012890         END-IF
+012900         WRITE OUT-LINE FROM PRINT-LINE AFTER ADVANCING 1 LINE
+012910         MOVE IN-Z TO AL-IN-Z
+012920         MOVE WS-REPORT-Y TO AL-OUT-Y
+012925         IF IN-Z < 0
+012926             SET AL-STATUS-NOROOT TO TRUE
+012927         ELSE
+012928             SET AL-STATUS-OK TO TRUE
+012929         END-IF
+012940         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012941         MOVE IN-Z TO MR-IN-Z
+012942         MOVE WS-REPORT-Y TO MR-OUT-Y
+012943         MOVE CP-ROOT-DEGREE TO MR-ROOT-DEGREE
+012944         MOVE WS-ITER-USED TO MR-ITERATIONS
+012945         IF IN-Z < 0
+012946             SET MR-STATUS-NOROOT TO TRUE
+012947         ELSE
+012948             SET MR-STATUS-OK TO TRUE
+012949         END-IF
+012950         PERFORM 6100-WRITE-MACHINE-RECORD THRU 6100-EXIT
+012955         IF NOT CACHE-HIT
+012957             PERFORM 6300-WRITE-CACHE-RECORD THRU 6300-EXIT
+012959         END-IF
+012960     END-IF
+012961     END-IF.
+013000 3200-EXIT.
+013100     EXIT.
+013110
+013120 *> -------------------------------------------------------
+013130 *> 6000-WRITE-AUDIT-RECORD - appends one row to the audit
+013140 *> log for every calculation attempted, good or bad, so
+013150 *> there is a permanent record of what ran today.
+013160 *> caller moves AL-IN-Z / AL-OUT-Y and sets the AL-STATUS-*
+013170 *> condition before PERFORMing this paragraph.
+013180 *> -------------------------------------------------------
+013190 6000-WRITE-AUDIT-RECORD.
+013200     MOVE SPACES TO AL-FILLER.
+013210     ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+013220     ACCEPT AL-RUN-TIME FROM TIME.
+013225     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+013230     WRITE AUDIT-LOG-RECORD.
+013240 6000-EXIT.
+013250     EXIT.
+013260
+013270 *> -------------------------------------------------------
+013280 *> 6100-WRITE-MACHINE-RECORD - one row per successful
+013290 *> calculation on MACHFILE, so a downstream program can pick
+013300 *> up the raw results instead of scraping the printed report.
+013310 *> Caller moves MR-IN-Z / MR-OUT-Y / MR-ROOT-DEGREE
+013320 *> / MR-ITERATIONS and sets MR-STATUS-* before PERFORMing this
+013330 *> paragraph.
+013340 *> -------------------------------------------------------
+013350 6100-WRITE-MACHINE-RECORD.
+013360     MOVE SPACES TO MR-FILLER.
+013365     MOVE WS-OPERATOR-ID TO MR-OPERATOR-ID.
+013366     MOVE WS-RUN-DATE TO MR-RUN-DATE.
+013367     MOVE WS-RUN-TIME TO MR-RUN-TIME.
+013370     WRITE MACHINE-OUTPUT-RECORD.
+013380 6100-EXIT.
+013390     EXIT.
+013400
+013401 *> -------------------------------------------------------
+013402 *> 6200-CHECK-CACHE - looks IN-Z and CP-ROOT-DEGREE up on
+013403 *> CACHEFILE before SQRTBABYEX_CALC is called; a hit hands
+013404 *> back the OUT-Y and iteration count already on file instead
+013405 *> of grinding through Newton's method again. Keyed
+013406 *> on root degree as well as IN-Z, since the same number's
+013407 *> square root and cube root are different cached answers.
+013408 *> -------------------------------------------------------
+013409 6200-CHECK-CACHE.
+013410     MOVE 'N' TO WS-CACHE-HIT-SW.
+013411     MOVE IN-Z TO CA-IN-Z.
+013412     MOVE CP-ROOT-DEGREE TO CA-ROOT-DEGREE.
+013413     READ CACHE-FILE
+013414         INVALID KEY
+013415             CONTINUE
+013416         NOT INVALID KEY
+013417             MOVE CA-OUT-Y TO Y
+013418             MOVE CA-ITERATIONS TO WS-ITER-USED
+013419             SET CACHE-HIT TO TRUE
+013420     END-READ.
+013421 6200-EXIT.
+013422     EXIT.
+013423
+013424 *> -------------------------------------------------------
+013425 *> 6300-WRITE-CACHE-RECORD - adds this run's freshly computed
+013426 *> IN-Z/root-degree/OUT-Y to CACHEFILE so the next time it
+013427 *> comes up it is a cache hit instead of a fresh call into
+013428 *> SQRTBABYEX_CALC. Only called for a real, non-
+013429 *> overflowed answer that was not already a cache hit.
+013430 *> -------------------------------------------------------
+013431 6300-WRITE-CACHE-RECORD.
+013432     MOVE IN-Z TO CA-IN-Z.
+013433     MOVE CP-ROOT-DEGREE TO CA-ROOT-DEGREE.
+013434     MOVE Y TO CA-OUT-Y.
+013435     MOVE WS-ITER-USED TO CA-ITERATIONS.
+013436     MOVE SPACES TO CA-FILLER.
+013437     WRITE CACHE-RECORD
+013438         INVALID KEY
+013439             CONTINUE
+013440     END-WRITE.
+013441 6300-EXIT.
+013442     EXIT.
+013443
+013444 *> -------------------------------------------------------
+013445 *> 6400-WRITE-EXCEPTION-RECORD - appends one row to the
+013446 *> exception log for a calculation that aborted or overflowed,
+013447 *> reusing the AL- fields 6000-WRITE-AUDIT-RECORD just filled
+013448 *> in and wrote, so both records carry the same timestamp.
+013450 *> -------------------------------------------------------
+013451 6400-WRITE-EXCEPTION-RECORD.
+013452     MOVE AL-RUN-DATE TO EX-RUN-DATE.
+013453     MOVE AL-RUN-TIME TO EX-RUN-TIME.
+013454     MOVE AL-IN-Z TO EX-IN-Z.
+013455     MOVE AL-STATUS-CODE TO EX-EXCEPTION-TYPE.
+013456     MOVE AL-OPERATOR-ID TO EX-OPERATOR-ID.
+013457     MOVE SPACES TO EX-FILLER.
+013458     WRITE EXCEPTION-LOG-RECORD.
+013459 6400-EXIT.
+013460     EXIT.
+013461
+013462 *> -------------------------------------------------------
+013463 *> 6450-APPLY-DECIMAL-PLACES - rounds Y to the operator's
+013464 *> requested number of decimal places for reporting/auditing/
+013465 *> machine output, leaving Y itself and CACHEFILE's stored
+013466 *> value at full 6-place precision so a later run asking for
+013467 *> more decimal places on the same input still gets a good
+013468 *> answer instead of one already rounded away.  Scales Y up
+013469 *> by 10**CP-DECIMAL-PLACES so rounding to a whole number
+013470 *> rounds off only the digits past the requested place, then
+013471 *> scales back down, rather than rounding Y itself down to a
+013472 *> whole number before the digits ever get a chance to count.
+013473 *> -------------------------------------------------------
+013474 6450-APPLY-DECIMAL-PLACES.
+013475     COMPUTE WS-DECIMAL-WHOLE ROUNDED = Y * WS-DECIMAL-SCALE.
+013476     COMPUTE WS-REPORT-Y = WS-DECIMAL-WHOLE / WS-DECIMAL-SCALE.
+013473 6450-EXIT.
+013474     EXIT.
+013475
+013410 *> -------------------------------------------------------
+013420 *> 4000-BATCH-PROCESS drives SQRTBABYEX_CALC for every IN-Z
+013430 *> value found on INZFILE, so a day's worth of values can run
+013440 *> unattended in the overnight batch window instead of through
+013450 *> the ACCEPT prompt in 3100-GET-ONE-VALUE.
+013460 *> -------------------------------------------------------
+013470 4000-BATCH-PROCESS.
+013480     OPEN INPUT INZ-INPUT-FILE.
+013490     IF NOT INZ-FILE-OK
+013500         DISPLAY 'UNABLE TO OPEN INZFILE, STATUS '
+013510             WS-INZ-FILE-STATUS
+013515         *> FINISH closes out the files this run did manage to
+013516         *> open and stops the run here, the same as a normal
+013517         *> end of batch does below - it must not fall back out
+013518         *> to 4000-EXIT and leave 0000-MAINLINE to fall through
+013519         *> into the interactive paragraphs that follow it.
+013520         PERFORM FINISH
+013530     END-IF.
+013540     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+013550     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+013560     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+013570     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+013580     PERFORM 4100-READ-INZ-RECORD THRU 4100-EXIT.
+013590     PERFORM 4200-PROCESS-ONE-RECORD THRU 4200-EXIT
+013600         UNTIL END-OF-INZ-FILE.
+013610     PERFORM 4400-PRINT-CONTROL-TOTALS THRU 4400-EXIT.
+013620     CLOSE INZ-INPUT-FILE.
+013630     PERFORM FINISH.
+013640 4000-EXIT.
+013650     EXIT.
+013660
+013670 4100-READ-INZ-RECORD.
+013680     READ INZ-INPUT-FILE
+013690         AT END
+013700             MOVE 'Y' TO WS-EOF-SW
+013710     END-READ.
+013720 4100-EXIT.
+013730     EXIT.
+013740
+013750 4200-PROCESS-ONE-RECORD.
+013760     ADD 1 TO WS-RECORD-NUMBER.
+013770     MOVE INZ-REC-VALUE TO IN-Z.
+013780     IF IN-Z = 0
+013790         MOVE IN-Z TO OT-Z
+013800         WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+013810         MOVE IN-Z TO AL-IN-Z
+013820         MOVE 0 TO AL-OUT-Y
+013830         SET AL-STATUS-ERROR TO TRUE
+013840         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+013850         ADD 1 TO CT-RECORDS-REJECTED
+013860     ELSE
+013870         IF IN-Z < 0 AND NEGATIVE-EXITS
+013880             MOVE IN-Z TO OT-Z
+013890             WRITE OUT-LINE FROM ERROR-MESS
+013900                 AFTER ADVANCING 1 LINE
+013910             MOVE IN-Z TO AL-IN-Z
+013920             MOVE 0 TO AL-OUT-Y
+013930             SET AL-STATUS-ERROR TO TRUE
+013940             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+013950             ADD 1 TO CT-RECORDS-REJECTED
+013960         ELSE
+013970             *> IN-Z is either positive, or negative under
+013980             *> negative-computes mode - either way it gets
+013990             *> run through SQRTBABYEX_CALC; MOVE
+014000             *> IN-Z TO Z below stores the absolute value
+014010             *> regardless of sign, since Z is unsigned.
+014020             PERFORM 4250-CALC-AND-REPORT THRU 4250-EXIT
+014030         END-IF
+014040     END-IF.
+014050     PERFORM 4100-READ-INZ-RECORD THRU 4100-EXIT.
+014060 4200-EXIT.
+014070     EXIT.
+014080
+014090 *> -------------------------------------------------------
+014100 *> 4250-CALC-AND-REPORT drives SQRTBABYEX_CALC for one batch
+014110 *> record and writes its PRINT-LINE, audit, and machine-output
+014120 *> rows - the same success path 3200-CALC-ONE uses for an
+014130 *> interactively keyed value.
+014140 *> -------------------------------------------------------
+014150 4250-CALC-AND-REPORT.
+014160     MOVE IN-Z TO Z.
+014162     PERFORM 6200-CHECK-CACHE THRU 6200-EXIT.
+014164     IF CACHE-HIT
+014166         MOVE 'N' TO WS-OVERFLOW-SW
+014167         MOVE 'N' TO WS-ABORT-SW
+014168     ELSE
+014165         MOVE 'N' TO WS-OVERFLOW-SW
+014169         MOVE 'N' TO WS-ABORT-SW
+014170         CALL 'SQRTBABYEX_CALC' USING Z, Y, CALC-PARAMETERS,
+014180             WS-ITER-USED, WS-OVERFLOW-SW, WS-ABORT-SW
+014181     END-IF.
+014182     IF CALC-OVERFLOWED
+014184         MOVE IN-Z TO OVFL-Z
+014186         WRITE OUT-LINE FROM OVERFLOW-MESS AFTER ADVANCING 1 LINE
+014188         MOVE IN-Z TO AL-IN-Z
+014190         MOVE 0 TO AL-OUT-Y
+014192         SET AL-STATUS-OVERFLOW TO TRUE
+014194         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+014195         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+014196         ADD 1 TO CT-RECORDS-ABORTED
+014197     ELSE IF CALC-ABORTED
+014198         MOVE IN-Z TO OUTP-Z
+014198         WRITE OUT-LINE FROM ABORT-MESS AFTER ADVANCING 1 LINE
+014198         MOVE IN-Z TO AL-IN-Z
+014198         MOVE 0 TO AL-OUT-Y
+014198         SET AL-STATUS-ABORT TO TRUE
+014198         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+014198         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+014198         ADD 1 TO CT-RECORDS-ABORTED
+014198     ELSE
+014190         MOVE IN-Z TO OUT-Z
+014195         PERFORM 6450-APPLY-DECIMAL-PLACES THRU 6450-EXIT
+014200         MOVE WS-REPORT-Y TO OUT-Y
+014210         MOVE WS-ITER-USED TO OUT-K
+014220         IF WS-ITER-USED > WS-SLOW-THRESHOLD
+014230             MOVE ' SLOW' TO OUT-SLOW-FLAG
+014240         ELSE
+014250             MOVE SPACES TO OUT-SLOW-FLAG
+014260         END-IF
+014270         IF IN-Z < 0
+014280             MOVE ' NO REAL ROOT' TO OUT-ROOT-FLAG
+014290         ELSE
+014300             MOVE SPACES TO OUT-ROOT-FLAG
+014310         END-IF
+014320         WRITE OUT-LINE FROM PRINT-LINE AFTER ADVANCING 1 LINE
+014330         MOVE IN-Z TO AL-IN-Z
+014340         MOVE WS-REPORT-Y TO AL-OUT-Y
+014350         IF IN-Z < 0
+014360             SET AL-STATUS-NOROOT TO TRUE
+014370         ELSE
+014380             SET AL-STATUS-OK TO TRUE
+014390         END-IF
+014400         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+014410         MOVE IN-Z TO MR-IN-Z
+014420         MOVE WS-REPORT-Y TO MR-OUT-Y
+014430         MOVE CP-ROOT-DEGREE TO MR-ROOT-DEGREE
+014440         MOVE WS-ITER-USED TO MR-ITERATIONS
+014450         IF IN-Z < 0
+014460             SET MR-STATUS-NOROOT TO TRUE
+014470         ELSE
+014480             SET MR-STATUS-OK TO TRUE
+014490         END-IF
+014500         PERFORM 6100-WRITE-MACHINE-RECORD THRU 6100-EXIT
+014510         ADD 1 TO CT-RECORDS-PROCESSED
+014520         PERFORM 4300-ACCUMULATE-TOTALS THRU 4300-EXIT
+014522         IF NOT CACHE-HIT
+014523             PERFORM 6300-WRITE-CACHE-RECORD THRU 6300-EXIT
+014524         END-IF
+014525     END-IF
+014526     END-IF.
+014530 4250-EXIT.
+014540     EXIT.
+014550
+014560 *> -------------------------------------------------------
+014570 *> 4300-ACCUMULATE-TOTALS rolls a successful OUT-Y into the
+014580 *> run's min/max/sum for the control-total footer. Uses
+014585 *> WS-REPORT-Y, not the full-precision Y, so the footer's
+014587 *> min/max/average agree with the OUT-Y printed on every row
+014589 *> above it at the operator's chosen CP-DECIMAL-PLACES.
+014590 *> -------------------------------------------------------
+014600 4300-ACCUMULATE-TOTALS.
+014610     IF FIRST-RECORD-OF-RUN
+014620         MOVE WS-REPORT-Y TO CT-MIN-Y
+014630         MOVE WS-REPORT-Y TO CT-MAX-Y
+014640         MOVE 'N' TO WS-FIRST-TOTAL-SW
+014650     ELSE
+014660         IF WS-REPORT-Y < CT-MIN-Y
+014670             MOVE WS-REPORT-Y TO CT-MIN-Y
+014680         END-IF
+014690         IF WS-REPORT-Y > CT-MAX-Y
+014700             MOVE WS-REPORT-Y TO CT-MAX-Y
+014710         END-IF
+014720     END-IF.
+014730     ADD WS-REPORT-Y TO CT-SUM-Y.
+014740 4300-EXIT.
+014750     EXIT.
+014760
+014770 *> -------------------------------------------------------
+014780 *> 4400-PRINT-CONTROL-TOTALS writes the end-of-run footer and
+014790 *> sets RETURN-CODE for the overnight job stream to check: 0
+014800 *> clean, 4 if anything was rejected, 8 if anything aborted
+014810 *> (worse condition wins).
+014820 *> -------------------------------------------------------
+014830 4400-PRINT-CONTROL-TOTALS.
+014840     IF CT-RECORDS-PROCESSED > 0
+014850         COMPUTE CT-AVG-Y ROUNDED =
+014860             CT-SUM-Y / CT-RECORDS-PROCESSED
+014870     END-IF.
+014880     MOVE CT-RECORDS-PROCESSED TO CT-OUT-PROCESSED.
+014890     MOVE CT-RECORDS-REJECTED TO CT-OUT-REJECTED.
+014900     MOVE CT-RECORDS-ABORTED TO CT-OUT-ABORTED.
+014910     MOVE CT-MIN-Y TO CT-OUT-MIN.
+014920     MOVE CT-MAX-Y TO CT-OUT-MAX.
+014930     MOVE CT-AVG-Y TO CT-OUT-AVG.
+014940     WRITE OUT-LINE FROM CT-HEADER-LINE AFTER ADVANCING 2 LINES.
+014950     WRITE OUT-LINE FROM CT-UNDER-LINE AFTER ADVANCING 1 LINE.
+014960     WRITE OUT-LINE FROM CT-PROCESSED-LINE AFTER ADVANCING 1 LINE.
+014970     WRITE OUT-LINE FROM CT-REJECTED-LINE AFTER ADVANCING 1 LINE.
+014980     WRITE OUT-LINE FROM CT-ABORTED-LINE AFTER ADVANCING 1 LINE.
+014990     WRITE OUT-LINE FROM CT-MIN-LINE AFTER ADVANCING 1 LINE.
+015000     WRITE OUT-LINE FROM CT-MAX-LINE AFTER ADVANCING 1 LINE.
+015010     WRITE OUT-LINE FROM CT-AVG-LINE AFTER ADVANCING 1 LINE.
+015020     IF CT-RECORDS-ABORTED > 0
+015030         MOVE 8 TO RETURN-CODE
+015040     ELSE
+015050         IF CT-RECORDS-REJECTED > 0
+015060             MOVE 4 TO RETURN-CODE
+015070         ELSE
+015080             MOVE 0 TO RETURN-CODE
+015090         END-IF
+015100     END-IF.
+014990 4400-EXIT.
+015000     EXIT.
+015010
+015020 *> used to close the standard output
+015030 FINISH.
+015040     CLOSE STANDARD-OUTPUT.
+015050     CLOSE AUDIT-LOG.
+015060     CLOSE MACHINE-OUTPUT.
+015065     CLOSE CACHE-FILE.
+015066     CLOSE EXCEPTION-LOG.
+015070     STOP RUN.
