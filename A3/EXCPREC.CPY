@@ -0,0 +1,17 @@
+000100 *> ---------------------------------------------------------
+000200 *> EXCPREC - one row per calculation that did not come back
+000300 *> clean: aborted for failing to converge inside the
+000400 *> iteration ceiling, or overflowed.  Kept on its own log so
+000500 *> ops can watch just the trouble spots instead of scanning
+000600 *> the full audit log, and so a non-converging value returns
+000700 *> control to the next input instead of being retried forever.
+000900 *> ---------------------------------------------------------
+001000 01  EXCEPTION-LOG-RECORD.
+001100     02 EX-RUN-DATE           PICTURE 9(08).
+001200     02 EX-RUN-TIME           PICTURE 9(08).
+001300     02 EX-IN-Z               PICTURE S9(11)V9(06).
+001400     02 EX-EXCEPTION-TYPE     PICTURE X(02).
+001500        88 EX-TYPE-ABORT                    VALUE 'AB'.
+001600        88 EX-TYPE-OVERFLOW                 VALUE 'OV'.
+001700     02 EX-OPERATOR-ID        PICTURE X(08).
+001800     02 EX-FILLER             PICTURE X(02).
