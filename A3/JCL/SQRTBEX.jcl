@@ -0,0 +1,88 @@
+//SQRTBEX  JOB (ACCTNO),'ENG SYSTEMS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* SQRTBEX - overnight batch run of SQRTBABYEX against the day's
+//* INZFILE feed, so root calculations no longer require someone
+//* sitting at a terminal answering the ACCEPT prompt in MAIN
+//* during business hours.
+//*
+//* Modification History:
+//*   2026-08-09  DW  Initial JCL, built once SQRTBABYEX picked up
+//*                   a batch-mode run option to match SQRTBABY's.
+//*   2026-08-09  DW  MAIN now prompts for an operator ID before the
+//*                   run-mode prompt, so SYSIN carries one more
+//*                   line, and MACHFILE grew to carry the operator
+//*                   ID and run date/time on every row.
+//*   2026-08-09  DW  Added EXCPFILE, which now picks up a row for
+//*                   every abort or overflow alongside AUDITLOG, so
+//*                   an unattended run leaves the trouble spots
+//*                   somewhere ops can find them without scanning
+//*                   the whole audit log.
+//*   2026-08-09  DW  MAIN now also prompts for how many decimal
+//*                   places to report, so SYSIN carries one more
+//*                   line; this run keeps the full 6 places.
+//*   2026-08-09  DW  MAIN now unconditionally opens a keyed cache
+//*                   of already-worked-out roots before running
+//*                   Newton's method again, so STEP005 defines the
+//*                   VSAM cluster the first time this job runs
+//*                   (a rerun leaves an already-defined cluster
+//*                   alone) and STEP010 picks it up over CACHEFILE.
+//*                   AUDITLOG and EXCPFILE drop their RECFM=FB DCB
+//*                   overrides, which never matched the line
+//*                   sequential text MAIN actually writes; MACHFILE
+//*                   moves to RECFM=VB so its DCB matches too.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.SQRTBABY.CACHEFILE)   -
+         INDEXED                                  -
+         KEYS(19 0)                               -
+         RECORDSIZE(51 51)                        -
+         RECORDS(5000 2500)                       -
+         SHAREOPTIONS(2 3))                       -
+    DATA (NAME(PROD.SQRTBABY.CACHEFILE.DATA))     -
+    INDEX(NAME(PROD.SQRTBABY.CACHEFILE.INDEX))
+  IF LASTCC GT 0 THEN -
+    SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=SQRTBABYEX
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INZFILE  DD DSN=PROD.SQRTBABY.INZFILE,DISP=SHR
+//CACHEFILE DD DSN=PROD.SQRTBABY.CACHEFILE,DISP=SHR
+//AUDITLOG DD DSN=PROD.SQRTBABY.AUDITLOG,
+//            DISP=MOD
+//MACHFILE DD DSN=PROD.SQRTBABY.MACHFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=73)
+//EXCPFILE DD DSN=PROD.SQRTBABY.EXCPFILE,
+//            DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* SYSIN feeds the same prompts an operator would answer at a
+//* terminal, in the order MAIN asks for them: operator ID, run
+//* mode, root degree, iteration ceiling, converge tolerance,
+//* negative-input mode, decimal places to report.
+//*--------------------------------------------------------------
+//SYSIN    DD *
+BATCHOPR
+B
+02
+01000
+00000000000
+E
+6
+/*
+//*--------------------------------------------------------------
+//* STEP020 only fires if STEP010 came back nonzero -
+//* RC 4 means some input on INZFILE was rejected, RC 8 means a
+//* calculation aborted without converging. Either way, ops needs
+//* to see it, so the audit log for today gets copied to SYSOUT.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.SQRTBABY.AUDITLOG,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//
