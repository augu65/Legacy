@@ -0,0 +1,35 @@
+000100 *> ---------------------------------------------------------
+000200 *> CALCPARM - operator-settable run parameters for the
+000300 *> Newton's-method square/Nth-root engines.  Copied into
+000400 *> WORKING-STORAGE by any program that lets the operator
+000500 *> trade iteration ceiling and convergence tolerance for
+000600 *> speed versus precision, instead of a hardcoded 1000
+000700 *> pass / exact-match cutoff.
+000800 *> ---------------------------------------------------------
+000900 01  CALC-PARAMETERS.
+001000     02 CP-MAX-ITERATIONS        PICTURE 9(05) COMP
+001100                                  VALUE 1000.
+001200     02 CP-TOLERANCE             PICTURE 9V9(10)
+001300                                  VALUE 0.0000000000.
+001310 *> degree of the root being extracted - 2 for square root, 3
+001320 *> for cube root, and so on, so one engine handles them all
+001330 *> instead of a separate program per root type.
+001340     02 CP-ROOT-DEGREE           PICTURE 9(02) COMP
+001350                                  VALUE 2.
+001360 *> how a negative input is handled.  'E' is the
+001370 *> classic rule - a negative value ends the interactive
+001380 *> session.  'C' frees a negative value up to be computed,
+001390 *> the root of its absolute value reported and labeled as
+001400 *> having no real root; in that mode zero becomes the
+001410 *> interactive exit signal instead, since negative no longer
+001420 *> is one.
+001430     02 CP-NEGATIVE-MODE-SW      PICTURE X(01) VALUE 'E'.
+001440        88 NEGATIVE-EXITS                     VALUE 'E'.
+001450        88 NEGATIVE-COMPUTES                  VALUE 'C'.
+001460 *> how many of Y's 6 decimal digits are reported - the engines
+001470 *> still work Newton's method to the full 6 places internally
+001480 *> and cache the full-precision answer, but the reported and
+001490 *> audited/machine-output result can be rounded down to as few
+001500 *> as 0 decimal places when the operator does not need all 6.
+001520     02 CP-DECIMAL-PLACES        PICTURE 9(01) COMP
+001530                                  VALUE 6.
