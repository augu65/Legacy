@@ -0,0 +1,22 @@
+000100 *> ---------------------------------------------------------
+000200 *> CTLTOTS - end-of-run control totals for a batch of
+000300 *> calculations: how many went through clean, how many were
+000400 *> rejected as invalid input, how many aborted for failing to
+000500 *> converge, and the min/max/sum of OUT-Y across the run (so
+000600 *> the average can be derived without a separate pass).
+000700 *> ---------------------------------------------------------
+000800 01  CONTROL-TOTALS.
+000900     02 CT-RECORDS-PROCESSED     PICTURE 9(07) COMP
+001000                                  VALUE 0.
+001100     02 CT-RECORDS-REJECTED      PICTURE 9(07) COMP
+001200                                  VALUE 0.
+001300     02 CT-RECORDS-ABORTED       PICTURE 9(07) COMP
+001400                                  VALUE 0.
+001500     02 CT-MIN-Y                 PICTURE 9(11)V9(06)
+001600                                  VALUE 0.
+001700     02 CT-MAX-Y                 PICTURE 9(11)V9(06)
+001800                                  VALUE 0.
+001900     02 CT-SUM-Y                 PICTURE 9(15)V9(06)
+002000                                  VALUE 0.
+002100     02 CT-AVG-Y                 PICTURE 9(11)V9(06)
+002200                                  VALUE 0.
