@@ -1,31 +1,128 @@
-       identification division.
-       program-id. sqrtbabyex_calc.
-       environment division.
-       data division.
-       *> Variables
-       working-storage section.
-       77 k    picture s9999.
-       77 temp picture 9(11)v9(6).
-       77 x    picture 9(11)v9(6).
-       *>shared variables
-       linkage section.
-       77 y    picture 9(11)v9(6).
-       77 z    picture 9(11)v9(6).
-
-       procedure division using z, y.
-       compute x rounded = z / 2.
-       perform calc_sqrt varying k from 1 by 1
-             until k is greater than 1000.
-       calc_sqrt. 
-           *> computes square root
-           compute y rounded = 0.5 * (x + z / x).
-           compute temp = y - x.
-           if not temp > 0 then
-               compute temp = - temp
-           end-if.
-           if temp / (y + x) > 0 then
-               move y to x
-           else
-               *>returns to main function
-               goback
-           end-if.
+000100 *> ---------------------------------------------------------
+000200 *> SQRTBABYEX_CALC - Newton's-method Nth root engine called
+000300 *> by SQRTBABYEX.
+000400 *>
+000500 *> Modification History:
+000600 *>   2026-08-09  DW   Iteration ceiling and converge tolerance
+000700 *>                   are now passed in by the caller instead
+000800 *>                   of being hardcoded.
+000900 *>   2026-08-09  DW   The iteration count used to converge is
+000950 *>                   now passed back to the caller instead of
+000960 *>                   being thrown away.
+000965 *>   2026-08-09  DW   Generalized from a fixed square root
+000966 *>                   formula to Newton's method for any root
+000967 *>                   degree, taken from CP-ROOT-DEGREE, so the
+000968 *>                   same engine handles cube roots and beyond
+000969 *>                   without a separate program.
+000971 *>   2026-08-09  DW   COMPUTE Y ROUNDED and COMPUTE TEMP now
+000972 *>                   trap ON SIZE ERROR instead of letting a
+000973 *>                   near-limit value silently truncate; caller
+000974 *>                   finds out through the new CALC-OVERFLOW-SW
+000975 *>                   parameter.
+000976 *>   2026-08-09  DW   Running out of iterations without
+000977 *>                   converging or overflowing is now signaled
+000978 *>                   back to the caller through the new
+000979 *>                   CALC-ABORT-SW parameter, instead of GOBACK
+000980 *>                   handing back whatever half-converged Y it
+000981 *>                   last computed as if it were good.
+000982 *>   2026-08-09  DW   The X-to-the-(N-1) power used in the Nth
+000983 *>                   root formula now traps ON SIZE ERROR too,
+000984 *>                   so a high root degree against a large input
+000985 *>                   can no longer overflow WS-X-POWER unnoticed
+000986 *>                   and feed a corrupted value into Y.
+000970 *> ---------------------------------------------------------
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. SQRTBABYEX_CALC.
+001200 ENVIRONMENT DIVISION.
+001300 DATA DIVISION.
+001400 *> variables
+001500 WORKING-STORAGE SECTION.
+001600 77  K     PICTURE S9(05).
+001700 77  TEMP  PICTURE 9(11)V9(6).
+001800 77  X     PICTURE 9(11)V9(6).
+001900 77  WS-CONVERGE-SW        PICTURE X(01) VALUE 'N'.
+002000     88 Y-CONVERGED                     VALUE 'Y'.
+002010 *> Newton's method for an Nth root needs X raised to the
+002020 *> (N-1) power and the root degree itself as a divisor - both
+002030 *> collapse to the plain square-root arithmetic when
+002040 *> CP-ROOT-DEGREE is 2.
+002050 77  WS-DEGREE-LESS-1      PICTURE 9(02) COMP.
+002060 77  WS-X-POWER            PICTURE 9(11)V9(6).
+002100 *> shared variables
+002200 LINKAGE SECTION.
+002300 77  Y               PICTURE 9(11)V9(6).
+002400 77  Z               PICTURE 9(11)V9(6).
+002500 COPY CALCPARM.
+002600 *> number of passes actually taken to converge, handed back
+002700 *> to the caller so it can be reported and slow convergers
+002710 *> flagged.
+002720 77  ITER-USED       PICTURE 9(05).
+002730 *> tells the caller a COMPUTE hit ON SIZE ERROR instead of
+002740 *> quietly truncating a near-limit value.
+002750 77  CALC-OVERFLOW-SW PICTURE X(01).
+002760     88 CALC-OVERFLOWED                  VALUE 'Y'.
+002770 *> tells the caller the iteration ceiling ran out before
+002780 *> Y-CONVERGED was ever set, instead of the caller mistaking a
+002790 *> half-converged Y for a good answer.
+002795 77  CALC-ABORT-SW    PICTURE X(01).
+002796     88 CALC-ABORTED                     VALUE 'Y'.
+002800
+002900 PROCEDURE DIVISION USING Z, Y, CALC-PARAMETERS, ITER-USED,
+002910     CALC-OVERFLOW-SW, CALC-ABORT-SW.
+003000 0000-MAINLINE.
+003050     MOVE 'N' TO WS-CONVERGE-SW.
+003060     MOVE 'N' TO CALC-OVERFLOW-SW.
+003065     MOVE 'N' TO CALC-ABORT-SW.
+003100     COMPUTE X ROUNDED = Z / 2.
+003200     PERFORM CALC_SQRT THRU CALC_SQRT-EXIT
+003300         VARYING K FROM 1 BY 1
+003400         UNTIL K IS GREATER THAN CP-MAX-ITERATIONS
+003500         OR Y-CONVERGED
+003510         OR CALC-OVERFLOWED.
+003550     COMPUTE ITER-USED = K - 1.
+003560     IF NOT Y-CONVERGED AND NOT CALC-OVERFLOWED
+003570         SET CALC-ABORTED TO TRUE
+003580     END-IF.
+003600     GOBACK.
+003700
+003800 CALC_SQRT.
+003900     *> computes the Nth root of Z by Newton's method; degree 2
+003910     *> collapses to the original 0.5 * (X + Z / X) square root
+003920     *> formula.
+003930     COMPUTE WS-DEGREE-LESS-1 = CP-ROOT-DEGREE - 1.
+003935     *> a high root degree against a large Z can drive this
+003936     *> power calculation past WS-X-POWER's picture before Y is
+003937     *> ever computed, so it gets the same overflow trap as the
+003938     *> COMPUTE statements below instead of silently truncating.
+003940     COMPUTE WS-X-POWER = X ** WS-DEGREE-LESS-1
+003941         ON SIZE ERROR
+003942             SET CALC-OVERFLOWED TO TRUE
+003943             SET Y-CONVERGED TO TRUE
+003944     END-COMPUTE.
+003945     IF NOT CALC-OVERFLOWED
+003950       COMPUTE Y ROUNDED =
+003960         (WS-DEGREE-LESS-1 * X + Z / WS-X-POWER) / CP-ROOT-DEGREE
+003970           ON SIZE ERROR
+003980             SET CALC-OVERFLOWED TO TRUE
+003990             SET Y-CONVERGED TO TRUE
+003995       END-COMPUTE
+004000     END-IF.
+004050     IF NOT CALC-OVERFLOWED
+004100         COMPUTE TEMP = Y - X
+004110             ON SIZE ERROR
+004120                 SET CALC-OVERFLOWED TO TRUE
+004130                 SET Y-CONVERGED TO TRUE
+004140         END-COMPUTE
+004150     END-IF.
+004160     IF NOT CALC-OVERFLOWED
+004200         IF NOT TEMP > 0 THEN
+004300             COMPUTE TEMP = - TEMP
+004400         END-IF
+004500         IF TEMP / (Y + X) > CP-TOLERANCE THEN
+004600             MOVE Y TO X
+004700         ELSE
+004800             SET Y-CONVERGED TO TRUE
+004900         END-IF
+004950     END-IF.
+005000 CALC_SQRT-EXIT.
+005100     EXIT.
