@@ -0,0 +1,13 @@
+000100 *> ---------------------------------------------------------
+000200 *> CACHEREC - one row per distinct (IN-Z, root degree) this
+000300 *> shop has already ground through Newton's method, so a
+000400 *> repeat value comes back from the keyed cache instead of
+000500 *> being recomputed from scratch every time.
+000600 *> ---------------------------------------------------------
+000700 01  CACHE-RECORD.
+000800     02 CACHE-KEY.
+000900        03 CA-IN-Z            PICTURE S9(11)V9(06).
+001000        03 CA-ROOT-DEGREE     PICTURE 9(02).
+001100     02 CA-OUT-Y              PICTURE 9(11)V9(06).
+001200     02 CA-ITERATIONS         PICTURE 9(05).
+001300     02 CA-FILLER             PICTURE X(10).
