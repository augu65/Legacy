@@ -1,25 +1,95 @@
-       identification division.
-       program-id. sqrt_two.
-       environment division.
-       data division.
-       working-storage section.
-       linkage section.
-       procedure division using .
-
-       calc_sqrt. 
-           *> computes square root
-           compute y rounded = 0.5 * (x + z / x).
-           compute temp = y - x.
-           if not temp > 0 then
-               compute temp = - temp
-           end-if.
-           if temp / (y + x) > 0 then
-               move y to x
-           else
-               *> assigns values to out variables
-               move in-z to out-z
-               move y to out-y
-               write out-line from print-line after advancing 1 line
-               *> returns to get more input
-               perform main
-           end-if.
+000100 *> ---------------------------------------------------------
+000200 *> SQRT_TWO - Newton's-method square root engine, called the
+000300 *> same way SQRTBABYEX calls SQRTBABYEX_CALC. This started as
+000400 *> a loose paragraph with no PROCEDURE DIVISION USING and no
+000500 *> declared data items; it is now a real callable subprogram.
+000600 *>
+000700 *> Modification History:
+000800 *>   2026-08-09  DW   Gave this a proper DATA DIVISION and
+000900 *>                   PROCEDURE DIVISION USING interface, in the
+001000 *>                   same shape as SQRTBABYEX_CALC, instead of
+001100 *>                   a dangling paragraph with undeclared
+001200 *>                   variables and a PERFORM MAIN that had
+001300 *>                   nothing to return to.
+001400 *>   2026-08-09  DW   COMPUTE Y ROUNDED and COMPUTE TEMP now
+001500 *>                   trap ON SIZE ERROR the same way
+001600 *>                   SQRTBABYEX_CALC's do, instead of letting a
+001700 *>                   near-limit value silently truncate.
+001750 *>   2026-08-09  DW   Running out of iterations without
+001760 *>                   converging or overflowing is now signaled
+001770 *>                   back through the new CALC-ABORT-SW parameter,
+001780 *>                   the same way SQRTBABYEX_CALC's now does.
+001800 *> ---------------------------------------------------------
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. SQRT_TWO.
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 *> variables
+002400 WORKING-STORAGE SECTION.
+002500 77  K     PICTURE S9(05).
+002600 77  TEMP  PICTURE 9(11)V9(6).
+002700 77  X     PICTURE 9(11)V9(6).
+002800 77  WS-CONVERGE-SW        PICTURE X(01) VALUE 'N'.
+002900     88 Y-CONVERGED                     VALUE 'Y'.
+003000 *> shared variables
+003100 LINKAGE SECTION.
+003200 77  Y               PICTURE 9(11)V9(6).
+003300 77  Z               PICTURE 9(11)V9(6).
+003400 COPY CALCPARM.
+003500 *> number of passes actually taken to converge, handed back
+003600 *> to the caller so it can be reported and slow convergers
+003700 *> flagged.
+003800 77  ITER-USED       PICTURE 9(05).
+003900 *> tells the caller a COMPUTE hit ON SIZE ERROR instead of
+004000 *> quietly truncating a near-limit value.
+004100 77  CALC-OVERFLOW-SW PICTURE X(01).
+004200     88 CALC-OVERFLOWED                  VALUE 'Y'.
+004250 *> tells the caller the iteration ceiling ran out before
+004260 *> Y-CONVERGED was ever set.
+004270 77  CALC-ABORT-SW    PICTURE X(01).
+004280     88 CALC-ABORTED                     VALUE 'Y'.
+004300
+004400 PROCEDURE DIVISION USING Z, Y, CALC-PARAMETERS, ITER-USED,
+004500     CALC-OVERFLOW-SW, CALC-ABORT-SW.
+004600 0000-MAINLINE.
+004700     MOVE 'N' TO WS-CONVERGE-SW.
+004800     MOVE 'N' TO CALC-OVERFLOW-SW.
+004850     MOVE 'N' TO CALC-ABORT-SW.
+004900     COMPUTE X ROUNDED = Z / 2.
+005000     PERFORM CALC_SQRT THRU CALC_SQRT-EXIT
+005100         VARYING K FROM 1 BY 1
+005200         UNTIL K IS GREATER THAN CP-MAX-ITERATIONS
+005300         OR Y-CONVERGED
+005400         OR CALC-OVERFLOWED.
+005500     COMPUTE ITER-USED = K - 1.
+005550     IF NOT Y-CONVERGED AND NOT CALC-OVERFLOWED
+005560         SET CALC-ABORTED TO TRUE
+005570     END-IF.
+005600     GOBACK.
+005700
+005800 CALC_SQRT.
+005900     *> computes square root
+006000     COMPUTE Y ROUNDED = 0.5 * (X + Z / X)
+006100         ON SIZE ERROR
+006200             SET CALC-OVERFLOWED TO TRUE
+006300             SET Y-CONVERGED TO TRUE
+006400     END-COMPUTE.
+006500     IF NOT CALC-OVERFLOWED
+006600         COMPUTE TEMP = Y - X
+006700             ON SIZE ERROR
+006800                 SET CALC-OVERFLOWED TO TRUE
+006900                 SET Y-CONVERGED TO TRUE
+007000         END-COMPUTE
+007100     END-IF.
+007200     IF NOT CALC-OVERFLOWED
+007300         IF NOT TEMP > 0 THEN
+007400             COMPUTE TEMP = - TEMP
+007500         END-IF
+007600         IF TEMP / (Y + X) > CP-TOLERANCE THEN
+007700             MOVE Y TO X
+007800         ELSE
+007900             SET Y-CONVERGED TO TRUE
+008000         END-IF
+008100     END-IF.
+008200 CALC_SQRT-EXIT.
+008300     EXIT.
