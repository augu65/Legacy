@@ -0,0 +1,20 @@
+000100 *> ---------------------------------------------------------
+000200 *> MACHREC - one row per successful calculation on the
+000300 *> machine-readable output file, so results can be picked up
+000400 *> by another program instead of only being readable off the
+000500 *> printed report. MR-OPERATOR-ID/MR-RUN-DATE/
+000550 *> MR-RUN-TIME carry the operator and run stamp captured once
+000560 *> at the start of the run onto every row.
+000600 *> ---------------------------------------------------------
+000700 01  MACHINE-OUTPUT-RECORD.
+000800     02 MR-IN-Z               PICTURE S9(11)V9(06).
+000900     02 MR-OUT-Y              PICTURE 9(11)V9(06).
+001000     02 MR-ROOT-DEGREE        PICTURE 9(02).
+001100     02 MR-ITERATIONS         PICTURE 9(05).
+001200     02 MR-STATUS-CODE        PICTURE X(02).
+001300        88 MR-STATUS-OK                   VALUE 'OK'.
+001400        88 MR-STATUS-NOROOT               VALUE 'NR'.
+001410     02 MR-OPERATOR-ID        PICTURE X(08).
+001420     02 MR-RUN-DATE           PICTURE 9(08).
+001430     02 MR-RUN-TIME           PICTURE 9(08).
+001500     02 MR-FILLER             PICTURE X(02).
