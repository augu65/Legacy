@@ -0,0 +1,20 @@
+000100 *> ---------------------------------------------------------
+000200 *> AUDITREC - one row per calculation on the audit log, so
+000300 *> there is a permanent record of what was calculated and
+000400 *> when, instead of relying on whoever was at the terminal.
+000450 *> AL-OPERATOR-ID carries the operator ID captured once at the
+000460 *> start of the run onto every row it writes.
+000500 *> ---------------------------------------------------------
+000600 01  AUDIT-LOG-RECORD.
+000700     02 AL-RUN-DATE           PICTURE 9(08).
+000800     02 AL-RUN-TIME           PICTURE 9(08).
+000900     02 AL-IN-Z               PICTURE S9(11)V9(06).
+001000     02 AL-OUT-Y              PICTURE 9(11)V9(06).
+001100     02 AL-STATUS-CODE        PICTURE X(02).
+001200        88 AL-STATUS-OK                    VALUE 'OK'.
+001300        88 AL-STATUS-ERROR                 VALUE 'ER'.
+001400        88 AL-STATUS-ABORT                 VALUE 'AB'.
+001450        88 AL-STATUS-NOROOT                VALUE 'NR'.
+001460        88 AL-STATUS-OVERFLOW              VALUE 'OV'.
+001470     02 AL-OPERATOR-ID        PICTURE X(08).
+001500     02 AL-FILLER             PICTURE X(02).
