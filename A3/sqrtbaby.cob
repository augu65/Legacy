@@ -1,134 +1,1176 @@
-       *> By: Jonah Stegman
-       *> Course: CIS*3190
-       *> A3
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SQRTBABY.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STANDARD-OUTPUT.
-           01 OUT-LINE  PICTURE X(80).
-       WORKING-STORAGE SECTION.
-       *> input value
-       77 IN-Z  PICTURE s9(11)v9(6).
-       *> values used to calulate square root
-       77 Z    PICTURE 9(11)V9(6).
-       77 K    PICTURE S9999.
-       77 X    PICTURE 9(11)V9(6).
-       77 Y    PICTURE 9(11)V9(6).
-       77 TEMP PICTURE 9(11)V9(6).
+000100 *> ---------------------------------------------------------
+000200 *> By: Jonah Stegman
+000300 *> Course: CIS*3190
+000400 *> A3
+000500 *>
+000600 *> Modification History:
+000700 *>   2026-08-09  DW   Added batch mode: a sequential file of
+000800 *>                   IN-Z values can now be processed
+000900 *>                   unattended instead of one ACCEPT per run.
+000950 *>   2026-08-09  DW   Header block now writes once per run
+000960 *>                   instead of once per input cycle.
+000970 *>   2026-08-09  DW   Iteration ceiling and converge tolerance
+000980 *>                   are now operator-settable at run time
+000990 *>                   instead of a fixed 1000/exact cutoff.
+000996 *>   2026-08-09  DW   Every calculation attempted is now
+000997 *>                   appended to AUDITLOG, good or bad.
+000998 *>   2026-08-09  DW   Keyed-in values too big for S9(11)V9(6)
+000999 *>                   are now rejected instead of silently
+000999 *>                   truncated (excess decimal precision past
+000999 *>                   the 6th place is still truncated, not
+000999 *>                   rejected - ON SIZE ERROR only catches
+000999 *>                   integer-part overflow); the same entry/
+000999 *>                   exit rule (negative exits, zero is
+000999 *>                   invalid) is now used in SQRTBABYEX too.
+000999 *>   2026-08-09  DW   Batch mode now prints a control-total
+000999 *>                   footer (counts and min/max/average OUT-Y)
+000999 *>                   at end of run.
+000999 *>   2026-08-09  DW   Batch mode tracks the last record
+000999 *>                   successfully reported and can restart
+000999 *>                   from there instead of redoing the whole
+000999 *>                   file.
+000999 *>   2026-08-09  DW   The number of iterations used to
+000999 *>                   converge is now carried through to the
+000999 *>                   report, and an unusually slow convergence
+000999 *>                   is flagged.
+000999 *>   2026-08-09  DW   Operator can switch on a mode where a
+000999 *>                   negative entry (interactive or batch) is
+000999 *>                   computed as the root of its absolute
+000999 *>                   value and labeled NO REAL ROOT, instead
+000999 *>                   of always being rejected; in that mode
+000999 *>                   zero is the interactive exit signal.
+000999 *>   2026-08-09  DW   Every successful calculation now also
+000999 *>                   writes a fixed-width row to MACHFILE, so
+000999 *>                   results can be picked up by another
+000999 *>                   program instead of only the printed report.
+000999 *>   2026-08-09  DW   5000-NEWTON-STEP's COMPUTE statements now
+000999 *>                   trap ON SIZE ERROR instead of letting a near-limit
+000999 *>                   value silently truncate; an overflow now
+000999 *>                   aborts the attempt with its own message
+000999 *>                   and audit status instead of reporting a
+000999 *>                   wrong answer that looks normal.
+000999 *>   2026-08-09  DW   A value already worked out once is now
+000999 *>                   looked up in an indexed cache keyed by
+000999 *>                   IN-Z before Newton's method runs again,
+000999 *>                   instead of grinding through the same
+000999 *>                   iterations a second time.
+000999 *>   2026-08-09  DW   The operator is now prompted for an ID
+000999 *>                   at the start of the run, and that ID plus
+000999 *>                   the run's date/time are stamped onto
+000999 *>                   every audit and machine-output record.
+000999 *>   2026-08-09  DW   Added L, a list-mode run option that
+000999 *>                   keys in many values in one sitting, a
+000999 *>                   blank line ending the list instead of the
+000999 *>                   negative-number exit convention.
+000999 *>   2026-08-09  DW   A value that never converges but never
+000999 *>                   overflows either no longer sends the
+000999 *>                   interactive engine into an endless retry;
+000999 *>                   it now aborts once, logs the exception,
+000999 *>                   and returns to the next input, the same
+000999 *>                   as an overflow already did.  Every abort/
+000999 *>                   overflow now also writes a row to the new
+000999 *>                   EXCPFILE exception log alongside AUDITLOG.
+000999 *>   2026-08-09  DW   Operator can now ask for fewer than 6
+000999 *>                   decimal places on the reported, audited,
+000999 *>                   and machine-output OUT-Y; Newton's method
+000999 *>                   itself, and CACHEFILE, still work to the
+000999 *>                   full 6 places regardless.
+000999 *>   2026-08-09  DW   3200-CALC-ONE no longer falls through to
+000999 *>                   the success-report code after an overflow
+000999 *>                   or non-convergence that 3210-ATTEMPT-
+000999 *>                   CONVERGE already reported on its own; a
+000999 *>                   fresh cache hit still runs the ordinary
+000999 *>                   success path.  Batch mode now also clears
+000999 *>                   CHKPTFILE when it reaches end of file
+000999 *>                   cleanly, instead of leaving a stale
+000999 *>                   checkpoint for the next run's file to trip
+000999 *>                   over, and 4010-LOAD-CHECKPOINT no longer
+000999 *>                   checks for a file status OPEN INPUT cannot
+000999 *>                   return.
+001000 *> ---------------------------------------------------------
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. SQRTBABY.
+001300 AUTHOR. D. WHITFIELD.
+001400 INSTALLATION. ENGINEERING SYSTEMS.
+001500 DATE-WRITTEN. 01/15/1998.
+001600 DATE-COMPILED.
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+002100     SELECT INZ-INPUT-FILE ASSIGN TO "INZFILE"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-INZ-FILE-STATUS.
+002310     SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+002320         ORGANIZATION IS LINE SEQUENTIAL
+002330         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002340     SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPTFILE"
+002350         ORGANIZATION IS LINE SEQUENTIAL
+002360         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+002370     SELECT OPTIONAL MACHINE-OUTPUT ASSIGN TO "MACHFILE"
+002380         ORGANIZATION IS LINE SEQUENTIAL
+002390         FILE STATUS IS WS-MACH-FILE-STATUS.
+002392     SELECT OPTIONAL CACHE-FILE ASSIGN TO "CACHEFILE"
+002394         ORGANIZATION IS INDEXED
+002395         ACCESS MODE IS DYNAMIC
+002396         RECORD KEY IS CACHE-KEY
+002397         FILE STATUS IS WS-CACHE-FILE-STATUS.
+002398     SELECT OPTIONAL EXCEPTION-LOG ASSIGN TO "EXCPFILE"
+002399         ORGANIZATION IS LINE SEQUENTIAL
+002401         FILE STATUS IS WS-EXCP-FILE-STATUS.
+002402 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  STANDARD-OUTPUT.
+002700     01 OUT-LINE  PICTURE X(80).
+002800 FD  INZ-INPUT-FILE.
+002900     01 INZ-INPUT-RECORD.
+003000        02 INZ-REC-VALUE       PICTURE S9(11)V9(06).
+003100        02 FILLER              PICTURE X(43).
+003110 FD  AUDIT-LOG.
+003120     COPY AUDITREC.
+003130 FD  CHKPT-FILE.
+003140     01 CHKPT-RECORD            PICTURE 9(07).
+003150 FD  MACHINE-OUTPUT.
+003160     COPY MACHREC.
+003170 FD  CACHE-FILE.
+003180     COPY CACHEREC.
+003190 FD  EXCEPTION-LOG.
+003195     COPY EXCPREC.
+003200 WORKING-STORAGE SECTION.
+003300 *> -------------------------------------------------------
+003400 *> run-mode control switches
+003500 *> -------------------------------------------------------
+003600 77  WS-RUN-MODE-SW             PICTURE X(01) VALUE 'I'.
+003700     88 INTERACTIVE-MODE                      VALUE 'I'.
+003800     88 BATCH-MODE                             VALUE 'B'.
+003810 *> list mode takes many values in one sitting, a blank line
+003820 *> ending the list instead of a single ACCEPT per round trip.
+003840     88 LIST-MODE                              VALUE 'L'.
+003900 77  WS-INZ-FILE-STATUS         PICTURE X(02) VALUE '00'.
+004000     88 INZ-FILE-OK                            VALUE '00'.
+004100     88 INZ-FILE-EOF                           VALUE '10'.
+004200 77  WS-EOF-SW                  PICTURE X(01) VALUE 'N'.
+004300     88 END-OF-INZ-FILE                        VALUE 'Y'.
+004305 77  WS-AUDIT-FILE-STATUS       PICTURE X(02) VALUE '00'.
+004305     *> '05' is a normal, expected status the first time OPEN
+004305     *> EXTEND creates AUDIT-LOG rather than appending to it.
+004305     88 AUDIT-FILE-OK                    VALUE '00' '05'.
+004306 77  WS-CHKPT-FILE-STATUS       PICTURE X(02) VALUE '00'.
+004307 77  WS-MACH-FILE-STATUS        PICTURE X(02) VALUE '00'.
+004307     88 MACH-FILE-OK                           VALUE '00'.
+004307 *> -------------------------------------------------------
+004307 *> keyed root cache.
+004307 *> -------------------------------------------------------
+004307 77  WS-CACHE-FILE-STATUS       PICTURE X(02) VALUE '00'.
+004307     88 CACHE-FILE-OK                            VALUE '00'.
+004307     88 CACHE-FILE-NOT-FOUND                     VALUE '35'.
+004307     88 CACHE-RECORD-NOT-FOUND                    VALUE '23'.
+004307 77  WS-CACHE-HIT-SW            PICTURE X(01) VALUE 'N'.
+004307     88 CACHE-HIT                                 VALUE 'Y'.
+004308 *> -------------------------------------------------------
+004309 *> exception log.
+004310 *> -------------------------------------------------------
+004311 77  WS-EXCP-FILE-STATUS        PICTURE X(02) VALUE '00'.
+004311     *> '05' is a normal, expected status the first time OPEN
+004311     *> EXTEND creates EXCEPTION-LOG rather than appending to it.
+004311     88 EXCP-FILE-OK                     VALUE '00' '05'.
+004307 *> -------------------------------------------------------
+004308 *> batch checkpoint/restart.
+004309 *> -------------------------------------------------------
+004310 77  WS-LAST-CHECKPOINT         PICTURE 9(07) VALUE 0.
+004312 77  WS-RECORD-NUMBER           PICTURE 9(07) VALUE 0.
+004310 77  WS-CONVERGE-SW             PICTURE X(01) VALUE 'N'.
+004320     88 Y-CONVERGED                            VALUE 'Y'.
+004321 *> set when a Newton step's COMPUTE would overflow the
+004322 *> field instead of silently truncating.
+004323 77  WS-OVERFLOW-SW             PICTURE X(01) VALUE 'N'.
+004324     88 CALC-OVERFLOWED                        VALUE 'Y'.
+004325 *> set by 3210-ATTEMPT-CONVERGE when the iteration ceiling ran
+004326 *> out without converging or overflowing, so 3200-CALC-ONE can
+004327 *> tell that case apart from a real convergence once Y-
+004328 *> CONVERGED has been forced on to break out of the loop.
+004329 77  WS-ABORT-SW                PICTURE X(01) VALUE 'N'.
+004329     88 CALC-ABORTED                           VALUE 'Y'.
+004330 77  WS-EXIT-SW                 PICTURE X(01) VALUE 'N'.
 
-       *> display
-       01 TITLE-LINE.
-          02 FILLER PICTURE X(9) VALUE SPACES.
-          02 FILLER PICTURE X(26) VALUE 'SQUARE ROOT APPROXIMATIONS'.
-       01 UNDER-LINE.
-          02 FILLER PICTURE X(44) VALUE 
-             '--------------------------------------------'.
-       01 COL-HEADS.
-          02 FILLER PICTURE X(8) VALUE SPACES.
-          02 FILLER PICTURE X(6) VALUE 'NUMBER'.
-          02 FILLER PICTURE X(15) VALUE SPACES.
-          02 FILLER PICTURE X(11) VALUE 'SQUARE ROOT'.
-       01 UNDERLINE-2.
-          02 FILLER PICTURE X(20) VALUE ' -------------------'.
-          02 FILLER PICTURE X(5) VALUE SPACES.
-          02 FILLER PICTURE X(19) VALUE '------------------'.
-       01 PRINT-LINE.
-          02 FILLER PICTURE X VALUE SPACE.
-          02 OUT-Z  PICTURE Z(11)9.9(6).
-          02 FILLER PICTURE X(5) VALUE SPACES.
-          02 OUT-Y  PICTURE Z(11)9.9(6).
-       01 ERROR-MESS.
-          02 FILLER PICTURE X VALUE SPACE.
-          02 OT-Z   PICTURE -(11)9.9(6).
-          02 FILLER PICTURE X(21) VALUE 
-             '        INVALID INPUT'.
-       01 ABORT-MESS.
-          02 FILLER PICTURE X VALUE SPACE.
-          02 OUTP-Z PICTURE Z(11)9.9(6).
-          02 FILLER PICTURE X(37) VALUE
-             '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
-       01 QUIT.
-          02 FILLER PICTURE X(38) VALUE
-             ' EXITING THE PROGRAM. HAVE A GOOD DAY!'.
-       01 INPUT-DATA.
-          02 FILLER PICTURE X(39) VALUE
-             ' PLEASE ENTER A NUMBER TO BE CALULATED:'.
-       01 EXIT-HOW.
-          02 FILLER PICTURE X(38) VALUE
-             ' ENTER A NEGATIVE NUMBER TO EXIT.     '.
-       01 WELCOME.
-          02 FILLER PICTURE X(44) VALUE
-             ' WELCOME TO THE COBOL SQUARE ROOT CALCULATOR'.
-
-       PROCEDURE DIVISION.
-           OPEN OUTPUT STANDARD-OUTPUT.
-           *> Displays welcome message
-           WRITE OUT-LINE FROM WELCOME AFTER ADVANCING 1 LINE.
-           *> Calls 
-           PERFORM M1.
-
-       M1.
-           *> Displays prompt and exit message
-           WRITE OUT-LINE FROM EXIT-HOW AFTER ADVANCING 1 LINE.
-           WRITE OUT-LINE FROM INPUT-DATA AFTER ADVANCING 1 LINE. 
-           *> gets input
-           ACCEPT IN-Z.
-           *> checks if entry is = to an exit value
-           if IN-Z < 0 THEN 
-               *> displays exit message
-               WRITE out-line FROM QUIT
-               PERFORM finish
-           ELSE
-               *>displays square root value
-               WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES
-               WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE
-               WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE
-               WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE
-               *> checks if value is 0
-               if IN-Z = 0 THEN
-                   MOVE IN-Z TO OT-Z
-                   *> displays error message
-                   WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
-                   PERFORM M1
-               ELSE
-                   perform S1
-               END-IF
-           END-IF.
-
-       S1. 
-           *> moves input to Z to be maninpulated
-           MOVE IN-Z TO Z.
-           COMPUTE X ROUNDED = Z / 2.
-           PERFORM S2 VARYING K FROM 1 BY 1
-             UNTIL K IS GREATER THAN 1000.
-           MOVE IN-Z TO OUTP-Z.
-           WRITE OUT-LINE FROM ABORT-MESS AFTER ADVANCING 1 LINE.
-           PERFORM S1.
-
-       S2. 
-           *> computes square root
-           COMPUTE Y ROUNDED = 0.5 * (X + Z / X).
-           COMPUTE TEMP = Y - X.
-           IF NOT TEMP > 0 THEN
-               COMPUTE TEMP = - TEMP
-           END-IF.
-           IF TEMP / (Y + X) > 0 THEN
-               MOVE Y TO X
-           ELSE
-               *> assigns values to out variables
-               MOVE IN-Z TO OUT-Z
-               MOVE Y TO OUT-Y
-               WRITE OUT-LINE FROM PRINT-LINE AFTER ADVANCING 1 LINE
-               *> returns to get more input
-               PERFORM M1
-           END-IF.
-
-       *> used to close the standard output
-       FINISH.
-           CLOSE STANDARD-OUTPUT. 
-       STOP RUN.
+004340     88 EXIT-REQUESTED                          VALUE 'Y'.
+004342 77  WS-FIRST-TOTAL-SW          PICTURE X(01) VALUE 'Y'.
+004344     88 FIRST-RECORD-OF-RUN                     VALUE 'Y'.
+004350 *> -------------------------------------------------------
+004360 *> operator-settable iteration ceiling / converge tolerance
+004370 *> -------------------------------------------------------
+004380 COPY CALCPARM.
+004390 77  WS-MAX-ITER-ENTRY          PICTURE 9(05).
+004392 77  WS-TOLERANCE-ENTRY         PICTURE 9V9(10).
+004394 77  WS-NEG-MODE-ENTRY          PICTURE X(01).
+004395 *> -------------------------------------------------------
+004396 *> operator-settable reporting precision.
+004397 *> -------------------------------------------------------
+004398 77  WS-DECIMAL-ENTRY           PICTURE 9(01).
+004399 77  WS-REPORT-Y                PICTURE 9(11)V9(06) VALUE 0.
+004400 77  WS-DECIMAL-SCALE           PICTURE 9(07) COMP VALUE 1.
+004401 77  WS-DECIMAL-WHOLE           PICTURE 9(17) VALUE 0.
+004393 *> -------------------------------------------------------
+004393 *> iteration count carried through to the report, and the
+004393 *> slow-converger threshold derived from it.
+004393 *> -------------------------------------------------------
+004393 77  WS-ITER-USED               PICTURE 9(05) VALUE 0.
+004393 77  WS-SLOW-THRESHOLD          PICTURE 9(05) VALUE 0.
+004393 *> -------------------------------------------------------
+004393 *> operator ID and run date/time, captured once at the start
+004393 *> of the run and stamped onto every audit and machine-output
+004393 *> record written from here on.
+004393 *> -------------------------------------------------------
+004393 77  WS-OPERATOR-ID             PICTURE X(08) VALUE SPACES.
+004393 77  WS-RUN-DATE                PICTURE 9(08) VALUE 0.
+004393 77  WS-RUN-TIME                PICTURE 9(08) VALUE 0.
+004394 *> -------------------------------------------------------
+004396 *> batch-run control totals.
+004398 *> -------------------------------------------------------
+004399 COPY CTLTOTS.
+004400 *> input value
+004500 77 IN-Z  PICTURE s9(11)v9(6).
+004510 *> raw keyed-in value, wider than IN-Z so a value too big for
+004520 *> S9(11)V9(6) overflows here first and can be rejected instead
+004521 *> of silently truncated into IN-Z. This only catches integer-
+004522 *> part overflow - ON SIZE ERROR does not fire on excess decimal
+004523 *> precision past IN-Z's 6th place, which is truncated, not
+004524 *> rejected.
+004540 77  WS-RAW-INPUT               PICTURE S9(13)V9(8).
+004541 *> list mode entries are ACCEPTed as text first, so a blank
+004542 *> line can be told apart from a real value before it is
+004543 *> ever treated as a number.
+004544 77  WS-LIST-ENTRY              PICTURE X(21).
+004545 77  WS-LIST-ENTRY-NUM REDEFINES WS-LIST-ENTRY
+004546                                  PICTURE S9(13)V9(8).
+004600 *> values used to calulate square root
+004700 77 Z    PICTURE 9(11)V9(6).
+004800 77 K    PICTURE S9(05).
+004900 77 X    PICTURE 9(11)V9(6).
+005000 77 Y    PICTURE 9(11)V9(6).
+005100 77 TEMP PICTURE 9(11)V9(6).
+005200
+005300 *> display
+005400 01 TITLE-LINE.
+005500    02 FILLER PICTURE X(9) VALUE SPACES.
+005600    02 FILLER PICTURE X(26) VALUE 'SQUARE ROOT APPROXIMATIONS'.
+005700 01 UNDER-LINE.
+005800    02 FILLER PICTURE X(44) VALUE
+005900       '--------------------------------------------'.
+006000 01 COL-HEADS.
+006100    02 FILLER PICTURE X(8) VALUE SPACES.
+006200    02 FILLER PICTURE X(6) VALUE 'NUMBER'.
+006300    02 FILLER PICTURE X(15) VALUE SPACES.
+006400    02 FILLER PICTURE X(11) VALUE 'SQUARE ROOT'.
+006410    02 FILLER PICTURE X(6) VALUE SPACES.
+006420    02 FILLER PICTURE X(10) VALUE 'ITERATIONS'.
+006500 01 UNDERLINE-2.
+006600    02 FILLER PICTURE X(20) VALUE ' -------------------'.
+006700    02 FILLER PICTURE X(5) VALUE SPACES.
+006800    02 FILLER PICTURE X(19) VALUE '------------------'.
+006810    02 FILLER PICTURE X(7) VALUE SPACES.
+006820    02 FILLER PICTURE X(10) VALUE '----------'.
+006900 01 PRINT-LINE.
+007000    02 FILLER PICTURE X VALUE SPACE.
+007100    02 OUT-Z  PICTURE -(11)9.9(6).
+007200    02 FILLER PICTURE X(5) VALUE SPACES.
+007300    02 OUT-Y  PICTURE Z(11)9.9(6).
+007310    02 FILLER PICTURE X(7) VALUE SPACES.
+007320    02 OUT-K  PICTURE ZZZZ9.
+007330    02 OUT-SLOW-FLAG PICTURE X(7) VALUE SPACES.
+007335    02 OUT-ROOT-FLAG PICTURE X(13) VALUE SPACES.
+007400 01 ERROR-MESS.
+007500    02 FILLER PICTURE X VALUE SPACE.
+007600    02 OT-Z   PICTURE -(11)9.9(6).
+007700    02 FILLER PICTURE X(21) VALUE
+007800       '        INVALID INPUT'.
+007850 01 RANGE-MESS.
+007860    02 FILLER PICTURE X(52) VALUE
+007870       ' VALUE OUT OF RANGE - REJECTED, MUST FIT S9(11)V9(6)'.
+007900 01 ABORT-MESS.
+008000    02 FILLER PICTURE X VALUE SPACE.
+008100    02 OUTP-Z PICTURE Z(11)9.9(6).
+008200    02 FILLER PICTURE X(37) VALUE
+008300       '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
+008305 *> -------------------------------------------------------
+008306 *> overflow report line.
+008307 *> -------------------------------------------------------
+008308 01 OVERFLOW-MESS.
+008309    02 FILLER PICTURE X VALUE SPACE.
+008310    02 OVFL-Z PICTURE Z(11)9.9(6).
+008311    02 FILLER PICTURE X(37) VALUE
+008312       '  ATTEMPT ABORTED,ARITHMETIC OVERFLOW'.
+008310 *> -------------------------------------------------------
+008320 *> end-of-run control-total footer lines.
+008330 *> -------------------------------------------------------
+008340 01 CT-HEADER-LINE.
+008350    02 FILLER PICTURE X(19) VALUE ' RUN CONTROL TOTALS'.
+008360 01 CT-UNDER-LINE.
+008370    02 FILLER PICTURE X(20) VALUE '--------------------'.
+008380 01 CT-PROCESSED-LINE.
+008390    02 FILLER PICTURE X(25) VALUE ' RECORDS PROCESSED.....: '.
+008400    02 CT-OUT-PROCESSED PICTURE ZZZ,ZZ9.
+008410 01 CT-REJECTED-LINE.
+008420    02 FILLER PICTURE X(25) VALUE ' RECORDS REJECTED......: '.
+008430    02 CT-OUT-REJECTED  PICTURE ZZZ,ZZ9.
+008440 01 CT-ABORTED-LINE.
+008450    02 FILLER PICTURE X(25) VALUE ' RECORDS ABORTED.......: '.
+008460    02 CT-OUT-ABORTED   PICTURE ZZZ,ZZ9.
+008470 01 CT-MIN-LINE.
+008480    02 FILLER PICTURE X(26) VALUE ' MINIMUM OUT-Y..........: '.
+008490    02 CT-OUT-MIN       PICTURE Z(11)9.9(6).
+008500 01 CT-MAX-LINE.
+008510    02 FILLER PICTURE X(26) VALUE ' MAXIMUM OUT-Y..........: '.
+008520    02 CT-OUT-MAX       PICTURE Z(11)9.9(6).
+008530 01 CT-AVG-LINE.
+008540    02 FILLER PICTURE X(26) VALUE ' AVERAGE OUT-Y..........: '.
+008550    02 CT-OUT-AVG       PICTURE Z(11)9.9(6).
+008560 01 QUIT.
+008500    02 FILLER PICTURE X(38) VALUE
+008600       ' EXITING THE PROGRAM. HAVE A GOOD DAY!'.
+008700 01 INPUT-DATA.
+008800    02 FILLER PICTURE X(39) VALUE
+008900       ' PLEASE ENTER A NUMBER TO BE CALULATED:'.
+009000 01 EXIT-HOW.
+009100    02 FILLER PICTURE X(38) VALUE
+009200       ' ENTER A NEGATIVE NUMBER TO EXIT.     '.
+009210 *> -------------------------------------------------------
+009220 *> list-mode prompt.
+009230 *> -------------------------------------------------------
+009240 01 LIST-PROMPT.
+009250    02 FILLER PICTURE X(42) VALUE
+009260       ' ENTER A NUMBER, OR A BLANK LINE TO FINISH'.
+009300 01 WELCOME.
+009400    02 FILLER PICTURE X(44) VALUE
+009500       ' WELCOME TO THE COBOL SQUARE ROOT CALCULATOR'.
+009510 *> -------------------------------------------------------
+009520 *> operator ID prompt and run-info header line.
+009530 *> -------------------------------------------------------
+009540 01 OPERATOR-PROMPT.
+009550    02 FILLER PICTURE X(29) VALUE
+009560       ' ENTER YOUR OPERATOR ID:     '.
+009570 01 RUN-INFO-LINE.
+009580    02 FILLER PICTURE X(11) VALUE ' OPERATOR: '.
+009590    02 RI-OPERATOR-ID PICTURE X(08).
+009600    02 FILLER PICTURE X(12) VALUE '   RUN DATE '.
+009610    02 RI-RUN-DATE    PICTURE 9(08).
+009620    02 FILLER PICTURE X(12) VALUE '   RUN TIME '.
+009630    02 RI-RUN-TIME    PICTURE 9(08).
+009600 01 MODE-PROMPT.
+009700    02 FILLER PICTURE X(52) VALUE
+009800       ' ENTER B-BATCH, I-INTERACTIVE, OR L-LIST MODE:    '.
+009820 01 ITER-PROMPT.
+009840    02 FILLER PICTURE X(47) VALUE
+009860       ' ENTER MAX ITERATIONS PER VALUE (00001-99999): '.
+009880 01 TOL-PROMPT.
+009890    02 FILLER PICTURE X(47) VALUE
+009891       ' ENTER CONVERGE TOLERANCE, 0 FOR EXACT MATCH:  '.
+009892 01 NEG-PROMPT.
+009893    02 FILLER PICTURE X(57) VALUE
+009894       ' ENTER E - NEGATIVE EXITS, OR C - NEGATIVE COMPUTES ABS: '.
+009895 01 DEC-PROMPT.
+009896    02 FILLER PICTURE X(48) VALUE
+009897       ' ENTER DECIMAL PLACES TO REPORT (0-6):          '.
+009900
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     OPEN OUTPUT STANDARD-OUTPUT.
+010210     *> AUDIT-LOG is OPTIONAL, so EXTEND creates it (status 05)
+010215     *> the first time and appends to it (status 00) thereafter.
+010220     OPEN EXTEND AUDIT-LOG.
+010221     IF NOT AUDIT-FILE-OK
+010222         DISPLAY 'UNABLE TO OPEN AUDITLOG, STATUS '
+010223             WS-AUDIT-FILE-STATUS
+010224         STOP RUN
+010225     END-IF.
+010230     *> MACHINE-OUTPUT is this run's results only, so it opens
+010240     *> OUTPUT (not EXTEND) and starts fresh every run.
+010250     OPEN OUTPUT MACHINE-OUTPUT.
+010251     IF NOT MACH-FILE-OK
+010252         DISPLAY 'UNABLE TO OPEN MACHFILE, STATUS '
+010253             WS-MACH-FILE-STATUS
+010254         STOP RUN
+010255     END-IF.
+010255     *> EXCEPTION-LOG is OPTIONAL like AUDIT-LOG, and grows the
+010256     *> same way across runs.
+010257     OPEN EXTEND EXCEPTION-LOG.
+010258     IF NOT EXCP-FILE-OK
+010259         DISPLAY 'UNABLE TO OPEN EXCPFILE, STATUS '
+010259         WS-EXCP-FILE-STATUS
+010259         STOP RUN
+010259     END-IF.
+010260     PERFORM 0500-OPEN-CACHE-FILE THRU 0500-EXIT.
+010300     *> Displays welcome message
+010400     WRITE OUT-LINE FROM WELCOME AFTER ADVANCING 1 LINE.
+010410     PERFORM 0600-STAMP-RUN THRU 0600-EXIT.
+010500     PERFORM 1000-SELECT-RUN-MODE THRU 1000-EXIT.
+010520     PERFORM 1100-SELECT-CALC-PARMS THRU 1100-EXIT.
+010600     IF BATCH-MODE
+010700         PERFORM 4000-BATCH-PROCESS THRU 4000-EXIT
+010800     ELSE
+010810         IF LIST-MODE
+010820             PERFORM 3500-LIST-PROCESS THRU 3500-EXIT
+010830         ELSE
+010900             PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+010940         END-IF
+010950         PERFORM FINISH
+011000     END-IF.
+011050     *> FINISH above always STOPs RUN; this is a backstop so a
+011060     *> path that ever returns here without going through FINISH
+011070     *> cannot fall through into 0500-OPEN-CACHE-FILE and every
+011080     *> paragraph after it instead of ending the program.
+011090     STOP RUN.
+011100
+011110 *> -------------------------------------------------------
+011120 *> 0500-OPEN-CACHE-FILE - CACHEFILE is an indexed master, so
+011130 *> unlike the LINE SEQUENTIAL files it can't just be OPENed
+011140 *> EXTEND to create it on the fly; the first run on a system
+011150 *> creates it with OPEN OUTPUT, every run after that opens it
+011160 *> I-O so lookups and new entries both work.
+011170 *> -------------------------------------------------------
+011180 0500-OPEN-CACHE-FILE.
+011190     OPEN I-O CACHE-FILE.
+011200     IF CACHE-FILE-NOT-FOUND
+011210         OPEN OUTPUT CACHE-FILE
+011220         CLOSE CACHE-FILE
+011230         OPEN I-O CACHE-FILE
+011240     END-IF.
+011250 0500-EXIT.
+011260     EXIT.
+011270
+011271 *> -------------------------------------------------------
+011272 *> 0600-STAMP-RUN - captures the operator's ID and this run's
+011273 *> date/time once, so both can be carried onto every audit
+011274 *> and machine-output record written from here on instead of
+011275 *> leaving a result with no way to tell who ran it or when.
+011277 *> -------------------------------------------------------
+011278 0600-STAMP-RUN.
+011279     WRITE OUT-LINE FROM OPERATOR-PROMPT AFTER ADVANCING 1 LINE.
+011280     ACCEPT WS-OPERATOR-ID.
+011281     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+011282     ACCEPT WS-RUN-TIME FROM TIME.
+011283     MOVE WS-OPERATOR-ID TO RI-OPERATOR-ID.
+011284     MOVE WS-RUN-DATE TO RI-RUN-DATE.
+011285     MOVE WS-RUN-TIME TO RI-RUN-TIME.
+011286     WRITE OUT-LINE FROM RUN-INFO-LINE AFTER ADVANCING 1 LINE.
+011287 0600-EXIT.
+011288     EXIT.
+011289
+011200 1000-SELECT-RUN-MODE.
+011300     WRITE OUT-LINE FROM MODE-PROMPT AFTER ADVANCING 1 LINE.
+011400     ACCEPT WS-RUN-MODE-SW.
+011500     IF WS-RUN-MODE-SW NOT = 'B' AND WS-RUN-MODE-SW NOT = 'I'
+011550         AND WS-RUN-MODE-SW NOT = 'L'
+011600         MOVE 'I' TO WS-RUN-MODE-SW
+011700     END-IF.
+011800 1000-EXIT.
+011900     EXIT.
+011910
+011920 *> -------------------------------------------------------
+011930 *> 1100-SELECT-CALC-PARMS - lets the operator trade iteration
+011940 *> ceiling and converge tolerance for speed vs. precision
+011950 *> instead of the old fixed 1000-pass / exact-match test.
+011960 *> -------------------------------------------------------
+011970 1100-SELECT-CALC-PARMS.
+011980     WRITE OUT-LINE FROM ITER-PROMPT AFTER ADVANCING 1 LINE.
+011990     ACCEPT WS-MAX-ITER-ENTRY.
+012000     IF WS-MAX-ITER-ENTRY NOT NUMERIC OR WS-MAX-ITER-ENTRY = 0
+012010         MOVE 1000 TO CP-MAX-ITERATIONS
+012020     ELSE
+012030         MOVE WS-MAX-ITER-ENTRY TO CP-MAX-ITERATIONS
+012040     END-IF.
+012050     WRITE OUT-LINE FROM TOL-PROMPT AFTER ADVANCING 1 LINE.
+012060     ACCEPT WS-TOLERANCE-ENTRY.
+012070     IF WS-TOLERANCE-ENTRY NOT NUMERIC
+012080         MOVE 0 TO CP-TOLERANCE
+012090     ELSE
+012100         MOVE WS-TOLERANCE-ENTRY TO CP-TOLERANCE
+012110     END-IF.
+012111     *> a value that grinds through most of the iteration
+012112     *> ceiling before converging is treated as slow.
+012113     COMPUTE WS-SLOW-THRESHOLD = CP-MAX-ITERATIONS * 8 / 10.
+012114     WRITE OUT-LINE FROM NEG-PROMPT AFTER ADVANCING 1 LINE.
+012115     ACCEPT WS-NEG-MODE-ENTRY.
+012116     IF WS-NEG-MODE-ENTRY = 'C'
+012117         SET NEGATIVE-COMPUTES TO TRUE
+012118     ELSE
+012119         SET NEGATIVE-EXITS TO TRUE
+012120     END-IF.
+012122     WRITE OUT-LINE FROM DEC-PROMPT AFTER ADVANCING 1 LINE.
+012123     ACCEPT WS-DECIMAL-ENTRY.
+012124     IF WS-DECIMAL-ENTRY NOT NUMERIC OR WS-DECIMAL-ENTRY > 6
+012125         MOVE 6 TO CP-DECIMAL-PLACES
+012126     ELSE
+012127         MOVE WS-DECIMAL-ENTRY TO CP-DECIMAL-PLACES
+012128     END-IF.
+012129     COMPUTE WS-DECIMAL-SCALE = 10 ** CP-DECIMAL-PLACES.
+012121 1100-EXIT.
+012130     EXIT.
+012000
+012100 *> -------------------------------------------------------
+012150 *> 3000-INTERACTIVE-PROCESS - header block is written once
+012160 *> for the whole interactive sitting, then each value keyed
+012170 *> in appends another row underneath it.
+012180 *> -------------------------------------------------------
+012190 3000-INTERACTIVE-PROCESS.
+012200     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+012300     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+012400     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+012500     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+012600     PERFORM 3100-GET-ONE-VALUE THRU 3100-EXIT
+012700         UNTIL EXIT-REQUESTED.
+012800 3000-EXIT.
+012900     EXIT.
+013000
+013100 3100-GET-ONE-VALUE.
+013200     *> Displays prompt and exit message
+013300     WRITE OUT-LINE FROM EXIT-HOW AFTER ADVANCING 1 LINE.
+013400     WRITE OUT-LINE FROM INPUT-DATA AFTER ADVANCING 1 LINE.
+013500     *> gets input, widened so a value that overflows
+013510     *> IN-Z's S9(11)V9(6) picture is caught, not truncated
+013600     ACCEPT WS-RAW-INPUT.
+013610     COMPUTE IN-Z = WS-RAW-INPUT
+013620         ON SIZE ERROR
+013630             WRITE OUT-LINE FROM RANGE-MESS AFTER ADVANCING 1 LINE
+013640             MOVE 0 TO AL-IN-Z
+013650             MOVE 0 TO AL-OUT-Y
+013660             SET AL-STATUS-ERROR TO TRUE
+013670             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+013680         NOT ON SIZE ERROR
+013700     *> checks if entry is = to an exit value; which value ends
+013710     *> the session depends on CP-NEGATIVE-MODE-SW. -
+013720     *> classic rule is negative exits, zero invalid; the
+013730     *> negative-computes rule frees negative up to be computed
+013740     *> (root of the absolute value, labeled no real root) so
+013750     *> zero becomes the exit signal instead.
+013760     IF NEGATIVE-COMPUTES
+013770         IF IN-Z = 0 THEN
+013780             WRITE OUT-LINE FROM QUIT
+013790             SET EXIT-REQUESTED TO TRUE
+013800         ELSE
+013810             PERFORM 3200-CALC-ONE THRU 3200-EXIT
+013820         END-IF
+013830     ELSE
+013800         IF IN-Z < 0 THEN
+013900             *> displays exit message
+014000             WRITE OUT-LINE FROM QUIT
+014100             SET EXIT-REQUESTED TO TRUE
+014200         ELSE
+014300             *> checks if value is 0
+014400             IF IN-Z = 0 THEN
+014500                 MOVE IN-Z TO OT-Z
+014600                 *> displays error message
+014700                 WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+014710                 MOVE IN-Z TO AL-IN-Z
+014720                 MOVE 0 TO AL-OUT-Y
+014730                 SET AL-STATUS-ERROR TO TRUE
+014740                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+014800             ELSE
+014900                 PERFORM 3200-CALC-ONE THRU 3200-EXIT
+015000             END-IF
+015100         END-IF
+015140     END-IF
+015150     END-COMPUTE.
+015200 3100-EXIT.
+015300     EXIT.
+015400
+015410 *> -------------------------------------------------------
+015420 *> 3500-LIST-PROCESS - like 3000-INTERACTIVE-PROCESS, but the
+015430 *> operator keys in as many values as they like in one
+015440 *> sitting, a blank line ending the list instead of a single
+015450 *> exit-value convention.
+015460 *> -------------------------------------------------------
+015470 3500-LIST-PROCESS.
+015480     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+015490     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+015500     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+015510     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+015520     PERFORM 3550-GET-LIST-VALUE THRU 3550-EXIT
+015530         UNTIL EXIT-REQUESTED.
+015540 3500-EXIT.
+015550     EXIT.
+015560
+015570 3550-GET-LIST-VALUE.
+015580     *> Displays prompt; a blank line ends the list
+015590     WRITE OUT-LINE FROM LIST-PROMPT AFTER ADVANCING 1 LINE.
+015600     MOVE SPACES TO WS-LIST-ENTRY.
+015610     ACCEPT WS-LIST-ENTRY.
+015620     IF WS-LIST-ENTRY = SPACES
+015630         WRITE OUT-LINE FROM QUIT
+015640         SET EXIT-REQUESTED TO TRUE
+015650     ELSE
+015660         COMPUTE IN-Z = WS-LIST-ENTRY-NUM
+015670             ON SIZE ERROR
+015680                 WRITE OUT-LINE FROM RANGE-MESS AFTER ADVANCING 1 LINE
+015690                 MOVE 0 TO AL-IN-Z
+015700                 MOVE 0 TO AL-OUT-Y
+015710                 SET AL-STATUS-ERROR TO TRUE
+015720                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+015730             NOT ON SIZE ERROR
+015731                 *> list mode ends the list on a blank line, not
+015732                 *> on a zero entry, so zero has no exit meaning
+015733                 *> here - reject it the same way a batch record
+015734                 *> of zero is rejected, rather than handing X=0
+015735                 *> to the engine and overflowing on the divide.
+015736             IF IN-Z = 0
+015737                 MOVE IN-Z TO OT-Z
+015738                 WRITE OUT-LINE FROM ERROR-MESS
+015739                     AFTER ADVANCING 1 LINE
+015740                 MOVE IN-Z TO AL-IN-Z
+015741                 MOVE 0 TO AL-OUT-Y
+015742                 SET AL-STATUS-ERROR TO TRUE
+015743                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+015744             ELSE
+015745                 PERFORM 3200-CALC-ONE THRU 3200-EXIT
+015746             END-IF
+015750         END-COMPUTE
+015760     END-IF.
+015770 3550-EXIT.
+015780     EXIT.
+015790
+015500 *> -------------------------------------------------------
+015600 *> 3200-CALC-ONE drives the Newton's-method engine for one
+015700 *> interactively keyed value and writes its PRINT-LINE row.
+015800 *> -------------------------------------------------------
+015900 3200-CALC-ONE.
+016000     *> moves input to Z to be maninpulated
+016100     MOVE IN-Z TO Z.
+016110     MOVE 'N' TO WS-OVERFLOW-SW.
+016120     MOVE 'N' TO WS-ABORT-SW.
+016150     PERFORM 6200-CHECK-CACHE THRU 6200-EXIT.
+016160     IF NOT CACHE-HIT
+016200         COMPUTE X ROUNDED = Z / 2
+016250         MOVE 'N' TO WS-CONVERGE-SW
+016300         PERFORM 3210-ATTEMPT-CONVERGE THRU 3210-EXIT
+016400             UNTIL Y-CONVERGED
+016410         IF NOT CALC-OVERFLOWED
+016420             PERFORM 6300-WRITE-CACHE-RECORD THRU 6300-EXIT
+016430         END-IF
+016440     END-IF.
+016450     *> 3210-ATTEMPT-CONVERGE already wrote its own message,
+016455     *> audit record, and exception record for an overflow or a
+016460     *> non-convergent abort, forcing Y-CONVERGED on only to break
+016465     *> out of the PERFORM above - it must not also fall through
+016470     *> into the success report below with a stale Y.
+016475     IF CALC-OVERFLOWED
+016480         CONTINUE
+016485     ELSE
+016490     IF CALC-ABORTED
+016495         CONTINUE
+016500     ELSE
+016505         MOVE IN-Z TO OUT-Z
+016510         PERFORM 6450-APPLY-DECIMAL-PLACES THRU 6450-EXIT
+016600         MOVE WS-REPORT-Y TO OUT-Y
+016610         MOVE WS-ITER-USED TO OUT-K
+016620         IF WS-ITER-USED > WS-SLOW-THRESHOLD
+016630             MOVE ' SLOW' TO OUT-SLOW-FLAG
+016640         ELSE
+016650             MOVE SPACES TO OUT-SLOW-FLAG
+016660         END-IF
+016665         *> IN-Z keeps its sign throughout, so a negative entry
+016666         *> that reached this far (negative-computes mode) is
+016667         *> still recognizable here and gets labeled.
+016670         IF IN-Z < 0
+016680             MOVE ' NO REAL ROOT' TO OUT-ROOT-FLAG
+016690         ELSE
+016695             MOVE SPACES TO OUT-ROOT-FLAG
+016698         END-IF
+016700         WRITE OUT-LINE FROM PRINT-LINE AFTER ADVANCING 1 LINE
+016710         MOVE IN-Z TO AL-IN-Z
+016720         MOVE WS-REPORT-Y TO AL-OUT-Y
+016725         IF IN-Z < 0
+016726             SET AL-STATUS-NOROOT TO TRUE
+016727         ELSE
+016728             SET AL-STATUS-OK TO TRUE
+016729         END-IF
+016740         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+016741         MOVE IN-Z TO MR-IN-Z
+016742         MOVE WS-REPORT-Y TO MR-OUT-Y
+016743         MOVE WS-ITER-USED TO MR-ITERATIONS
+016744         IF IN-Z < 0
+016745             SET MR-STATUS-NOROOT TO TRUE
+016746         ELSE
+016747             SET MR-STATUS-OK TO TRUE
+016748         END-IF
+016749         PERFORM 6100-WRITE-MACHINE-RECORD THRU 6100-EXIT
+016750     END-IF
+016760     END-IF.
+016800 3200-EXIT.
+016900     EXIT.
+017000
+017100 3210-ATTEMPT-CONVERGE.
+017200     MOVE 'N' TO WS-CONVERGE-SW.
+017210     MOVE 'N' TO WS-OVERFLOW-SW.
+017215     MOVE 'N' TO WS-ABORT-SW.
+017300     PERFORM 5000-NEWTON-STEP THRU 5000-EXIT
+017400         VARYING K FROM 1 BY 1
+017500         UNTIL K IS GREATER THAN CP-MAX-ITERATIONS OR Y-CONVERGED
+017510         OR CALC-OVERFLOWED.
+017550     COMPUTE WS-ITER-USED = K - 1.
+017560     IF CALC-OVERFLOWED
+017570         MOVE IN-Z TO OVFL-Z
+017580         WRITE OUT-LINE FROM OVERFLOW-MESS AFTER ADVANCING 1 LINE
+017590         MOVE IN-Z TO AL-IN-Z
+017600         MOVE 0 TO AL-OUT-Y
+017610         SET AL-STATUS-OVERFLOW TO TRUE
+017620         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+017625         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+017630     ELSE
+017640         IF NOT Y-CONVERGED
+017700             MOVE IN-Z TO OUTP-Z
+017800             WRITE OUT-LINE FROM ABORT-MESS AFTER ADVANCING 1 LINE
+017810             MOVE IN-Z TO AL-IN-Z
+017820             MOVE 0 TO AL-OUT-Y
+017830             SET AL-STATUS-ABORT TO TRUE
+017840             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+017845             PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+017850             *> without this, the outer PERFORM in 3200-CALC-ONE
+017855             *> (UNTIL Y-CONVERGED) would call this paragraph
+017860             *> forever on a value that never converges but never
+017865             *> overflows either; the exception is now on record
+017870             *> and control returns to the next input.  WS-ABORT-SW
+017875             *> tells 3200-CALC-ONE not to also run its own
+017876             *> success-path report over this same value.
+017880             SET Y-CONVERGED TO TRUE
+017885             SET CALC-ABORTED TO TRUE
+017900         END-IF
+017910     END-IF.
+018000 3210-EXIT.
+018100     EXIT.
+018200
+017700 *> -------------------------------------------------------
+017800 *> 4000-BATCH-PROCESS - drives the same convergence engine used
+017900 *> everywhere else in this program for every IN-Z value found
+018000 *> on INZ-INPUT-FILE, so a backlog of values can run unattended
+018050 *> instead of through the ACCEPT prompt in 3100-GET-ONE-VALUE.
+018100 *> -------------------------------------------------------
+018200 4000-BATCH-PROCESS.
+018300     OPEN INPUT INZ-INPUT-FILE.
+018400     IF NOT INZ-FILE-OK
+018500         DISPLAY 'UNABLE TO OPEN INZFILE, STATUS '
+018600             WS-INZ-FILE-STATUS
+018650         *> FINISH closes out the files this run did manage to
+018660         *> open and stops the run here, the same as a normal
+018670         *> end of batch does below - it must not fall back out
+018680         *> to 4000-EXIT and leave 0000-MAINLINE to fall through
+018690         *> into the interactive paragraphs that follow it.
+018700         PERFORM FINISH
+018800     END-IF.
+018810     PERFORM 4010-LOAD-CHECKPOINT THRU 4010-EXIT.
+018820     IF WS-LAST-CHECKPOINT > 0
+018830         DISPLAY 'RESUMING BATCH AFTER CHECKPOINT, RECORD '
+018840             WS-LAST-CHECKPOINT
+018850     END-IF.
+018900     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+019000     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+019100     WRITE OUT-LINE FROM COL-HEADS AFTER ADVANCING 1 LINE.
+019200     WRITE OUT-LINE FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+019300     PERFORM 4100-READ-INZ-RECORD THRU 4100-EXIT.
+019310     PERFORM 4020-SKIP-TO-CHECKPOINT THRU 4020-EXIT
+019320         UNTIL END-OF-INZ-FILE
+019330         OR WS-RECORD-NUMBER NOT LESS THAN WS-LAST-CHECKPOINT.
+019400     PERFORM 4200-PROCESS-ONE-RECORD THRU 4200-EXIT
+019500         UNTIL END-OF-INZ-FILE.
+019520     PERFORM 4230-CLEAR-CHECKPOINT THRU 4230-EXIT.
+019550     PERFORM 4400-PRINT-CONTROL-TOTALS THRU 4400-EXIT.
+019600     CLOSE INZ-INPUT-FILE.
+019700     PERFORM FINISH.
+019800 4000-EXIT.
+019900     EXIT.
+020000
+020010 *> -------------------------------------------------------
+020020 *> 4010-LOAD-CHECKPOINT reads the last successfully-processed
+020030 *> record number from CHKPTFILE so a batch run interrupted
+020040 *> partway through can restart without redoing work.
+020050 *> if CHKPTFILE does not exist yet, the run starts at 0 same
+020060 *> as it always has.
+020070 *> -------------------------------------------------------
+020080 4010-LOAD-CHECKPOINT.
+020090     MOVE 0 TO WS-LAST-CHECKPOINT.
+020100     OPEN INPUT CHKPT-FILE.
+020110     IF WS-CHKPT-FILE-STATUS = '00'
+020120         READ CHKPT-FILE
+020130             AT END
+020140                 CONTINUE
+020150             NOT AT END
+020160                 MOVE CHKPT-RECORD TO WS-LAST-CHECKPOINT
+020170         END-READ
+020180         CLOSE CHKPT-FILE
+020190     END-IF.
+020200 4010-EXIT.
+020210     EXIT.
+020220
+020230 *> -------------------------------------------------------
+020240 *> 4020-SKIP-TO-CHECKPOINT discards records already accounted
+020250 *> for by the last checkpoint, so a restarted run does not
+020260 *> reprocess and re-log values that already made it to the
+020270 *> report on a prior pass.
+020280 *> -------------------------------------------------------
+020290 4020-SKIP-TO-CHECKPOINT.
+020300     ADD 1 TO WS-RECORD-NUMBER.
+020310     PERFORM 4100-READ-INZ-RECORD THRU 4100-EXIT.
+020320 4020-EXIT.
+020330     EXIT.
+020340
+020100 4100-READ-INZ-RECORD.
+020200     READ INZ-INPUT-FILE
+020300         AT END
+020400             MOVE 'Y' TO WS-EOF-SW
+020500     END-READ.
+020600 4100-EXIT.
+020700     EXIT.
+020800
+020900 4200-PROCESS-ONE-RECORD.
+020950     ADD 1 TO WS-RECORD-NUMBER.
+021000     MOVE INZ-REC-VALUE TO IN-Z.
+021100     IF IN-Z = 0
+021200         MOVE IN-Z TO OT-Z
+021300         WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+021310         MOVE IN-Z TO AL-IN-Z
+021320         MOVE 0 TO AL-OUT-Y
+021330         SET AL-STATUS-ERROR TO TRUE
+021340         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+021350         ADD 1 TO CT-RECORDS-REJECTED
+021400     ELSE
+021500         IF IN-Z < 0 AND NEGATIVE-EXITS
+021600             MOVE IN-Z TO OT-Z
+021700             WRITE OUT-LINE FROM ERROR-MESS
+021800                 AFTER ADVANCING 1 LINE
+021810             MOVE IN-Z TO AL-IN-Z
+021820             MOVE 0 TO AL-OUT-Y
+021830             SET AL-STATUS-ERROR TO TRUE
+021840             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+021850             ADD 1 TO CT-RECORDS-REJECTED
+021900         ELSE
+021910             *> IN-Z is either positive, or negative under
+021920             *> negative-computes mode - either way it gets
+021930             *> run through the engine.; MOVE IN-Z TO
+021940             *> Z below stores the absolute value regardless
+021950             *> of sign, since Z is an unsigned field.
+021960             PERFORM 4250-CALC-AND-REPORT THRU 4250-EXIT
+021970         END-IF
+023600     END-IF.
+023700     PERFORM 4100-READ-INZ-RECORD THRU 4100-EXIT.
+023800 4200-EXIT.
+023900     EXIT.
+023910
+023920 *> -------------------------------------------------------
+023930 *> 4250-CALC-AND-REPORT drives the Newton's-method engine for
+023940 *> one batch record and writes its PRINT-LINE row - shared by
+023950 *> the ordinary positive-value path and the negative-computes
+023960 *> path, which are otherwise identical once Z is derived.
+023980 *> -------------------------------------------------------
+023990 4250-CALC-AND-REPORT.
+024000     MOVE IN-Z TO Z.
+024005     PERFORM 6200-CHECK-CACHE THRU 6200-EXIT.
+024007     IF CACHE-HIT
+024008         SET Y-CONVERGED TO TRUE
+024009         MOVE 'N' TO WS-OVERFLOW-SW
+024010     ELSE
+024011         COMPUTE X ROUNDED = Z / 2
+024020         MOVE 'N' TO WS-CONVERGE-SW
+024025         MOVE 'N' TO WS-OVERFLOW-SW
+024030         PERFORM 5000-NEWTON-STEP THRU 5000-EXIT
+024040             VARYING K FROM 1 BY 1
+024050             UNTIL K IS GREATER THAN CP-MAX-ITERATIONS
+024060             OR Y-CONVERGED
+024065             OR CALC-OVERFLOWED
+024070         COMPUTE WS-ITER-USED = K - 1
+024072     END-IF.
+024075     IF CALC-OVERFLOWED
+024076         MOVE IN-Z TO OVFL-Z
+024077         WRITE OUT-LINE FROM OVERFLOW-MESS
+024078             AFTER ADVANCING 1 LINE
+024079         MOVE IN-Z TO AL-IN-Z
+024081         MOVE 0 TO AL-OUT-Y
+024082         SET AL-STATUS-OVERFLOW TO TRUE
+024083         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+024086         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+024084         ADD 1 TO CT-RECORDS-ABORTED
+024085     ELSE
+024080     IF NOT Y-CONVERGED
+024090         MOVE IN-Z TO OUTP-Z
+024100         WRITE OUT-LINE FROM ABORT-MESS
+024110             AFTER ADVANCING 1 LINE
+024120         MOVE IN-Z TO AL-IN-Z
+024130         MOVE 0 TO AL-OUT-Y
+024140         SET AL-STATUS-ABORT TO TRUE
+024150         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+024155         PERFORM 6400-WRITE-EXCEPTION-RECORD THRU 6400-EXIT
+024160         ADD 1 TO CT-RECORDS-ABORTED
+024170     ELSE
+024180         MOVE IN-Z TO OUT-Z
+024185         PERFORM 6450-APPLY-DECIMAL-PLACES THRU 6450-EXIT
+024190         MOVE WS-REPORT-Y TO OUT-Y
+024200         MOVE WS-ITER-USED TO OUT-K
+024210         IF WS-ITER-USED > WS-SLOW-THRESHOLD
+024220             MOVE ' SLOW' TO OUT-SLOW-FLAG
+024230         ELSE
+024240             MOVE SPACES TO OUT-SLOW-FLAG
+024250         END-IF
+024260         IF IN-Z < 0
+024270             MOVE ' NO REAL ROOT' TO OUT-ROOT-FLAG
+024280         ELSE
+024290             MOVE SPACES TO OUT-ROOT-FLAG
+024300         END-IF
+024310         WRITE OUT-LINE FROM PRINT-LINE
+024320             AFTER ADVANCING 1 LINE
+024330         MOVE IN-Z TO AL-IN-Z
+024340         MOVE WS-REPORT-Y TO AL-OUT-Y
+024350         IF IN-Z < 0
+024360             SET AL-STATUS-NOROOT TO TRUE
+024370         ELSE
+024380             SET AL-STATUS-OK TO TRUE
+024390         END-IF
+024400         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+024401         MOVE IN-Z TO MR-IN-Z
+024402         MOVE WS-REPORT-Y TO MR-OUT-Y
+024403         MOVE WS-ITER-USED TO MR-ITERATIONS
+024404         IF IN-Z < 0
+024405             SET MR-STATUS-NOROOT TO TRUE
+024406         ELSE
+024407             SET MR-STATUS-OK TO TRUE
+024408         END-IF
+024409         PERFORM 6100-WRITE-MACHINE-RECORD THRU 6100-EXIT
+024410         ADD 1 TO CT-RECORDS-PROCESSED
+024420         PERFORM 4300-ACCUMULATE-TOTALS THRU 4300-EXIT
+024425         IF NOT CACHE-HIT
+024426             PERFORM 6300-WRITE-CACHE-RECORD THRU 6300-EXIT
+024427         END-IF
+024430         PERFORM 4210-WRITE-CHECKPOINT THRU 4210-EXIT
+024435     END-IF
+024440     END-IF.
+024450 4250-EXIT.
+024460     EXIT.
+024000
+024002 *> -------------------------------------------------------
+024004 *> 4210-WRITE-CHECKPOINT rewrites CHKPTFILE with the record
+024006 *> number just successfully reported, so a restart after a
+024008 *> crash resumes right after the last good PRINT-LINE.
+024009 *> Records rejected or aborted between the last good
+024009 *> checkpoint and a crash are re-read and re-logged on
+024009 *> restart, since checkpointing only tracks clean successes.
+024010 *> -------------------------------------------------------
+024012 4210-WRITE-CHECKPOINT.
+024014     OPEN OUTPUT CHKPT-FILE.
+024016     MOVE WS-RECORD-NUMBER TO CHKPT-RECORD.
+024018     WRITE CHKPT-RECORD.
+024020     CLOSE CHKPT-FILE.
+024022 4210-EXIT.
+024024     EXIT.
+024026
+024027 *> -------------------------------------------------------
+024028 *> 4230-CLEAR-CHECKPOINT empties CHKPTFILE once a batch run
+024029 *> reaches end of file cleanly, so the next run's own
+024030 *> 4010-LOAD-CHECKPOINT does not pick up a leftover record
+024031 *> number left behind by this run and skip that many records
+024032 *> of what could be an entirely different INZFILE.
+024033 *> -------------------------------------------------------
+024034 4230-CLEAR-CHECKPOINT.
+024035     OPEN OUTPUT CHKPT-FILE.
+024036     CLOSE CHKPT-FILE.
+024037 4230-EXIT.
+024038     EXIT.
+024039
+024010 *> -------------------------------------------------------
+024020 *> 4300-ACCUMULATE-TOTALS rolls a successful OUT-Y into the
+024030 *> run's min/max/sum for the control-total footer. Uses
+024035 *> WS-REPORT-Y, not the full-precision Y, so the footer's
+024036 *> min/max/average agree with the OUT-Y printed on every row
+024037 *> above it at the operator's chosen CP-DECIMAL-PLACES.
+024040 *> -------------------------------------------------------
+024050 4300-ACCUMULATE-TOTALS.
+024060     IF FIRST-RECORD-OF-RUN
+024070         MOVE WS-REPORT-Y TO CT-MIN-Y
+024080         MOVE WS-REPORT-Y TO CT-MAX-Y
+024090         MOVE 'N' TO WS-FIRST-TOTAL-SW
+024100     ELSE
+024110         IF WS-REPORT-Y < CT-MIN-Y
+024120             MOVE WS-REPORT-Y TO CT-MIN-Y
+024130         END-IF
+024140         IF WS-REPORT-Y > CT-MAX-Y
+024150             MOVE WS-REPORT-Y TO CT-MAX-Y
+024160         END-IF
+024170     END-IF.
+024180     ADD WS-REPORT-Y TO CT-SUM-Y.
+024190 4300-EXIT.
+024200     EXIT.
+024210
+024220 *> -------------------------------------------------------
+024230 *> 4400-PRINT-CONTROL-TOTALS writes the end-of-run footer:
+024240 *> counts processed/rejected/aborted and the min/max/average
+024250 *> of OUT-Y across the batch run.
+024260 *> -------------------------------------------------------
+024270 4400-PRINT-CONTROL-TOTALS.
+024280     IF CT-RECORDS-PROCESSED > 0
+024290         COMPUTE CT-AVG-Y ROUNDED =
+024300             CT-SUM-Y / CT-RECORDS-PROCESSED
+024310     END-IF.
+024320     MOVE CT-RECORDS-PROCESSED TO CT-OUT-PROCESSED.
+024330     MOVE CT-RECORDS-REJECTED TO CT-OUT-REJECTED.
+024340     MOVE CT-RECORDS-ABORTED TO CT-OUT-ABORTED.
+024350     MOVE CT-MIN-Y TO CT-OUT-MIN.
+024360     MOVE CT-MAX-Y TO CT-OUT-MAX.
+024370     MOVE CT-AVG-Y TO CT-OUT-AVG.
+024380     WRITE OUT-LINE FROM CT-HEADER-LINE AFTER ADVANCING 2 LINES.
+024390     WRITE OUT-LINE FROM CT-UNDER-LINE AFTER ADVANCING 1 LINE.
+024400     WRITE OUT-LINE FROM CT-PROCESSED-LINE AFTER ADVANCING 1 LINE.
+024410     WRITE OUT-LINE FROM CT-REJECTED-LINE AFTER ADVANCING 1 LINE.
+024420     WRITE OUT-LINE FROM CT-ABORTED-LINE AFTER ADVANCING 1 LINE.
+024430     WRITE OUT-LINE FROM CT-MIN-LINE AFTER ADVANCING 1 LINE.
+024440     WRITE OUT-LINE FROM CT-MAX-LINE AFTER ADVANCING 1 LINE.
+024450     WRITE OUT-LINE FROM CT-AVG-LINE AFTER ADVANCING 1 LINE.
+024460 4400-EXIT.
+024470     EXIT.
+024480
+024100 *> -------------------------------------------------------
+024200 *> 5000-NEWTON-STEP mirrors the convergence loop used everywhere
+024300 *> else in this program, PERFORMed from a VARYING loop so it
+024400 *> stops cleanly on convergence instead of recursing back into
+024450 *> an ACCEPT prompt, since a batch record has no terminal prompt
+024460 *> to return to.
+024500 *> -------------------------------------------------------
+024600 5000-NEWTON-STEP.
+024650     COMPUTE Y ROUNDED = 0.5 * (X + Z / X)
+024660         ON SIZE ERROR
+024670             SET CALC-OVERFLOWED TO TRUE
+024680             SET Y-CONVERGED TO TRUE
+024690     END-COMPUTE.
+024695     IF NOT CALC-OVERFLOWED
+024700         COMPUTE TEMP = Y - X
+024705             ON SIZE ERROR
+024710                 SET CALC-OVERFLOWED TO TRUE
+024715                 SET Y-CONVERGED TO TRUE
+024720         END-COMPUTE
+024725     END-IF.
+024730     IF NOT CALC-OVERFLOWED
+024900         IF NOT TEMP > 0 THEN
+025000             COMPUTE TEMP = - TEMP
+025100         END-IF
+025200         IF TEMP / (Y + X) > CP-TOLERANCE THEN
+025300             MOVE Y TO X
+025400         ELSE
+025500             SET Y-CONVERGED TO TRUE
+025600         END-IF
+025610     END-IF.
+025650 5000-EXIT.
+025660     EXIT.
+025700
+025750 *> -------------------------------------------------------
+025760 *> 6000-WRITE-AUDIT-RECORD - appends one row to the audit
+025770 *> log for every calculation attempted, good or bad, so
+025780 *> there is a permanent record of what ran today.
+025790 *> caller moves AL-IN-Z / AL-OUT-Y and sets the AL-STATUS-*
+025791 *> condition before PERFORMing this paragraph.
+025792 *> -------------------------------------------------------
+025793 6000-WRITE-AUDIT-RECORD.
+025793     MOVE SPACES TO AL-FILLER.
+025794     ACCEPT AL-RUN-DATE FROM DATE YYYYMMDD.
+025795     ACCEPT AL-RUN-TIME FROM TIME.
+025795     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+025796     WRITE AUDIT-LOG-RECORD.
+025797 6000-EXIT.
+025798     EXIT.
+025799
+025800 *> -------------------------------------------------------
+025801 *> 6100-WRITE-MACHINE-RECORD - one row per successful
+025802 *> calculation on MACHFILE, so a downstream program can pick
+025803 *> up the raw results instead of scraping the printed report
+025804 *>. Caller moves MR-IN-Z / MR-OUT-Y / MR-ITERATIONS
+025805 *> and sets MR-STATUS-* before PERFORMing this paragraph.
+025806 *> -------------------------------------------------------
+025807 6100-WRITE-MACHINE-RECORD.
+025808     MOVE SPACES TO MR-FILLER.
+025809     MOVE 2 TO MR-ROOT-DEGREE.
+025809     MOVE WS-OPERATOR-ID TO MR-OPERATOR-ID.
+025809     MOVE WS-RUN-DATE TO MR-RUN-DATE.
+025809     MOVE WS-RUN-TIME TO MR-RUN-TIME.
+025810     WRITE MACHINE-OUTPUT-RECORD.
+025811 6100-EXIT.
+025812     EXIT.
+025813
+025820 *> -------------------------------------------------------
+025821 *> 6400-WRITE-EXCEPTION-RECORD - appends one row to the
+025822 *> exception log for a calculation that aborted or overflowed,
+025823 *> reusing the AL- fields 6000-WRITE-AUDIT-RECORD just filled
+025824 *> in and wrote, so both records carry the same timestamp.
+025826 *> -------------------------------------------------------
+025827 6400-WRITE-EXCEPTION-RECORD.
+025828     MOVE AL-RUN-DATE TO EX-RUN-DATE.
+025829     MOVE AL-RUN-TIME TO EX-RUN-TIME.
+025830     MOVE AL-IN-Z TO EX-IN-Z.
+025831     MOVE AL-STATUS-CODE TO EX-EXCEPTION-TYPE.
+025832     MOVE AL-OPERATOR-ID TO EX-OPERATOR-ID.
+025833     MOVE SPACES TO EX-FILLER.
+025834     WRITE EXCEPTION-LOG-RECORD.
+025835 6400-EXIT.
+025836     EXIT.
+025837
+025814 *> -------------------------------------------------------
+025815 *> 6200-CHECK-CACHE - looks IN-Z up on CACHEFILE before any
+025816 *> iterating is done; a hit hands back the OUT-Y and iteration
+025817 *> count already on file instead of grinding through
+025818 *> 5000-NEWTON-STEP again. SQRTBABY's engine is square-root
+025819 *> only, so the cache key's root-degree component is always 2.
+025820 *> -------------------------------------------------------
+025821 6200-CHECK-CACHE.
+025822     MOVE 'N' TO WS-CACHE-HIT-SW.
+025823     MOVE IN-Z TO CA-IN-Z.
+025824     MOVE 2 TO CA-ROOT-DEGREE.
+025825     READ CACHE-FILE
+025826         INVALID KEY
+025827             CONTINUE
+025828         NOT INVALID KEY
+025829             MOVE CA-OUT-Y TO Y
+025830             MOVE CA-ITERATIONS TO WS-ITER-USED
+025831             SET CACHE-HIT TO TRUE
+025832     END-READ.
+025833 6200-EXIT.
+025834     EXIT.
+025835
+025836 *> -------------------------------------------------------
+025837 *> 6300-WRITE-CACHE-RECORD - adds this run's freshly computed
+025838 *> IN-Z/OUT-Y to CACHEFILE so the next time it comes up it is
+025839 *> a cache hit instead of a fresh Newton's-method run.
+025840 *> Only called for a real, non-overflowed answer that
+025841 *> was not already a cache hit.
+025842 *> -------------------------------------------------------
+025843 6300-WRITE-CACHE-RECORD.
+025844     MOVE IN-Z TO CA-IN-Z.
+025845     MOVE 2 TO CA-ROOT-DEGREE.
+025846     MOVE Y TO CA-OUT-Y.
+025847     MOVE WS-ITER-USED TO CA-ITERATIONS.
+025848     MOVE SPACES TO CA-FILLER.
+025849     WRITE CACHE-RECORD
+025850         INVALID KEY
+025851             CONTINUE
+025852     END-WRITE.
+025853 6300-EXIT.
+025854     EXIT.
+025855
+025856 *> -------------------------------------------------------
+025857 *> 6450-APPLY-DECIMAL-PLACES - rounds Y to the operator's
+025858 *> requested number of decimal places for reporting/auditing/
+025859 *> machine output, leaving Y itself and CACHEFILE's stored
+025860 *> value at full 6-place precision so a later run asking for
+025861 *> more decimal places on the same input still gets a good
+025862 *> answer instead of one already rounded away.  Scales Y up
+025863 *> by 10**CP-DECIMAL-PLACES so rounding to a whole number
+025864 *> rounds off only the digits past the requested place, then
+025865 *> scales back down, rather than rounding Y itself down to a
+025866 *> whole number before the digits ever get a chance to count.
+025867 *> -------------------------------------------------------
+025868 6450-APPLY-DECIMAL-PLACES.
+025869     COMPUTE WS-DECIMAL-WHOLE ROUNDED = Y * WS-DECIMAL-SCALE.
+025870     COMPUTE WS-REPORT-Y = WS-DECIMAL-WHOLE / WS-DECIMAL-SCALE.
+025867 6450-EXIT.
+025868     EXIT.
+025869
+025800 *> used to close the standard output
+025900 FINISH.
+026000     CLOSE STANDARD-OUTPUT.
+026050     CLOSE AUDIT-LOG.
+026060     CLOSE MACHINE-OUTPUT.
+026070     CLOSE CACHE-FILE.
+026080     CLOSE EXCEPTION-LOG.
+026100 STOP RUN.
